@@ -0,0 +1,113 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    GLFEED.                                           00020000
+000300 AUTHOR.        CSU0020 ADAM DAVIES.                              00030000
+000400**************************************************************    00040000
+000500*                                                            *    00050000
+000600*    EXAMPLE PAYROLL PROGRAM SERIES FOR CPSC3111 (COBOL).    *    00060000
+000700*    READS THE FINAL-TOTALS EXTRACT WRITTEN BY BREAKS AND    *    00070000
+000800*    BUILDS A GENERAL LEDGER JOURNAL-ENTRY EXTRACT FILE.     *    00080000
+000900*                                                            *    00090000
+001000**************************************************************    00100000
+001100                                                                  00110000
+001200 ENVIRONMENT DIVISION.                                            00120000
+001300 CONFIGURATION SECTION.                                           00130000
+001400 SOURCE-COMPUTER.                                                 00140000
+001500     Z13                                                          00150000
+001600     WITH DEBUGGING MODE                                          00160000
+001700     .                                                            00170000
+001800                                                                  00180000
+001900 INPUT-OUTPUT SECTION.                                            00190000
+002000                                                                  00200000
+002100 FILE-CONTROL.                                                    00210000
+002200     SELECT FINAL-TOTALS-FILE      ASSIGN TO GLTOTALS.            00220000
+002300     SELECT GL-EXTRACT-FILE        ASSIGN TO GLEXTRACT.           00230000
+002400                                                                  00240000
+002500 DATA DIVISION.                                                   00250000
+002600 FILE SECTION.                                                    00260000
+002700                                                                  00270000
+002800 FD  FINAL-TOTALS-FILE                                            00280000
+002900     RECORDING MODE IS F.                                         00290000
+003000     COPY FINALTOT.                                               00300000
+003100                                                                  00310000
+003200 FD  GL-EXTRACT-FILE                                              00320000
+003300     RECORDING MODE IS F.                                         00330000
+003400 01  GL-EXTRACT-REC.                                              00340000
+003500     10  GL-ACCOUNT-NO             PIC X(06).                     00350000
+003600     10  FILLER                    PIC X(01).                     00360000
+003700     10  GL-ACCOUNT-DESC           PIC X(24).                     00370000
+003800     10  GL-DR-CR                  PIC X(02).                     00380000
+003900     10  FILLER                    PIC X(01).                     00390000
+004000     10  GL-AMOUNT                 PIC S9(07)V99.                 00400000
+004100     10  FILLER                    PIC X(35).                     00410000
+004200                                                                  00420000
+004300 WORKING-STORAGE SECTION.                                         00430000
+004400                                                                  00440000
+004500 01  WS-COUNTERS-FLAGS.                                           00450000
+004600     10  EOF-FLAG                  PIC X(03) VALUE "NO".          00460000
+004700     10  REC-COUNT                 PIC 9(05) VALUE ZERO.          00470000
+004800                                                                  00480000
+004900 PROCEDURE DIVISION.                                              00490000
+005000                                                                  00500000
+005100 010-START-HERE.                                                  00510000
+005200     OPEN INPUT FINAL-TOTALS-FILE                                 00520000
+005300     OPEN OUTPUT GL-EXTRACT-FILE                                  00530000
+005400     PERFORM 100-READ-INPUT                                       00540000
+005500                                                                  00550000
+005600     PERFORM 300-PROCESS-DATA                                     00560000
+005700       UNTIL EOF-FLAG = "YES"                                     00570000
+005800                                                                  00580000
+005900     CLOSE FINAL-TOTALS-FILE                                      00590000
+006000     CLOSE GL-EXTRACT-FILE                                        00600000
+006100     GOBACK.                                                      00610000
+006200                                                                  00620000
+006300 100-READ-INPUT.                                                  00630000
+006400     READ FINAL-TOTALS-FILE                                       00640000
+006500       AT END                                                     00650000
+006600         MOVE "YES" TO EOF-FLAG                                   00660000
+006700     END-READ                                                     00670000
+006800     ADD 1 TO REC-COUNT.                                          00680000
+006900                                                                  00690000
+007000 300-PROCESS-DATA.                                                00700000
+007100     PERFORM 400-WRITE-WAGES-REG                                  00710000
+007200     PERFORM 410-WRITE-WAGES-OT                                   00720000
+007300     PERFORM 420-WRITE-DEDUCTIONS                                 00730000
+007400     PERFORM 430-WRITE-NET-PAY                                    00740000
+007500     PERFORM 100-READ-INPUT                                       00750000
+007600     .                                                            00760000
+007700                                                                  00770000
+007800 400-WRITE-WAGES-REG.                                             00780000
+007900     MOVE '600100' TO GL-ACCOUNT-NO                               00790000
+008000     MOVE 'WAGES EXPENSE - REGULAR' TO GL-ACCOUNT-DESC            00800000
+008100     MOVE 'DR' TO GL-DR-CR                                        00810000
+008200     MOVE FT-X-REG-PAY TO GL-AMOUNT                               00820000
+008300     PERFORM 700-WRITE-ENTRY                                      00830000
+008400     .                                                            00840000
+008500                                                                  00850000
+008600 410-WRITE-WAGES-OT.                                              00860000
+008700     MOVE '600200' TO GL-ACCOUNT-NO                               00870000
+008800     MOVE 'WAGES EXPENSE - OVERTIME' TO GL-ACCOUNT-DESC           00880000
+008900     MOVE 'DR' TO GL-DR-CR                                        00890000
+009000     MOVE FT-X-OT-PAY TO GL-AMOUNT                                00900000
+009100     PERFORM 700-WRITE-ENTRY                                      00910000
+009200     .                                                            00920000
+009300                                                                  00930000
+009400 420-WRITE-DEDUCTIONS.                                            00940000
+009500     MOVE '210100' TO GL-ACCOUNT-NO                               00950000
+009600     MOVE 'PAYROLL DEDUCTIONS PAYBL' TO GL-ACCOUNT-DESC           00960000
+009700     MOVE 'CR' TO GL-DR-CR                                        00970000
+009800     MOVE FT-X-EMP-DEDS TO GL-AMOUNT                              00980000
+009900     PERFORM 700-WRITE-ENTRY                                      00990000
+010000     .                                                            01000000
+010100                                                                  01010000
+010200 430-WRITE-NET-PAY.                                               01020000
+010300     MOVE '210200' TO GL-ACCOUNT-NO                               01030000
+010400     MOVE 'NET PAY PAYABLE' TO GL-ACCOUNT-DESC                    01040000
+010500     MOVE 'CR' TO GL-DR-CR                                        01050000
+010600     MOVE FT-X-NET-PAY TO GL-AMOUNT                               01060000
+010700     PERFORM 700-WRITE-ENTRY                                      01070000
+010800     .                                                            01080000
+010900                                                                  01090000
+011000 700-WRITE-ENTRY.                                                 01100000
+011100     WRITE GL-EXTRACT-REC                                         01110000
+011200     MOVE SPACES TO GL-EXTRACT-REC                                01120000
+011300     .                                                            01130000
