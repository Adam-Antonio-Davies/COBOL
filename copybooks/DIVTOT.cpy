@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    DIVISION-TOTALS EXTRACT RECORD - WRITTEN BY BREAKS AT
+      *    610-PRINT-DIV-TOTALS, ONE RECORD PER DIVISION, SO A
+      *    DOWNSTREAM JOB (DIVCOMP) CAN COMPARE THIS PERIOD'S DIVISION
+      *    TOTALS AGAINST A SAVED COPY OF A PRIOR PERIOD'S.
+      ******************************************************************
+       01  DT-EXTRACT-REC.
+           10  DT-X-DIV                  PIC X(02).
+           10  DT-X-HR-USED              PIC S9(04)V9.
+           10  DT-X-REG-PAY              PIC S9(05)V99.
+           10  DT-X-OT-PAY               PIC S9(05)V99.
+           10  DT-X-EMP-DEDS             PIC S9(05)V99.
+           10  DT-X-NET-PAY              PIC S9(05)V99.
