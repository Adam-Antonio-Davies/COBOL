@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    OVERTIME RULES CONTROL RECORD - ONE PER DIVISION, PLUS AN
+      *    OPTIONAL DEFAULT RECORD (OTC-DIV = SPACES) THAT APPLIES TO
+      *    ANY DIVISION WITHOUT ITS OWN RECORD.  BREAKS, TOTALS, AND
+      *    LOOKUP LOAD THIS FILE AT START-UP SO THE OT THRESHOLD AND
+      *    MULTIPLIER CAN BE CHANGED BETWEEN RUNS WITHOUT A RECOMPILE.
+      *    IF THE FILE DOES NOT EXIST OR HAS NO MATCHING OR DEFAULT
+      *    RECORD, THE PROGRAMS FALL BACK TO THE STANDARD 40 HOUR /
+      *    1.5 RULE.
+      ******************************************************************
+       01  OTC-REC.
+           10  OTC-DIV                   PIC X(02).
+           10  OTC-THRESHOLD             PIC 9(04)V9.
+           10  OTC-MULTIPLIER            PIC 9(01)V99.
