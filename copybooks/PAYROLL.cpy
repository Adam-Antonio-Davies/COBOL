@@ -0,0 +1,29 @@
+      ******************************************************************
+      *    PAYROLL RECORD LAYOUT - SHARED BY THE PAYROLL PROGRAM
+      *    SERIES (BREAKS, TOTALS, LOOKUP, INFORM).  95-BYTE
+      *    FIXED RECORD READ FROM MYINFILE INTO WS-PAY-REC.
+      *    PAY-EMP-DEDS REMAINS THE COMBINED DEDUCTION TOTAL USED FOR
+      *    NET PAY.  PAY-DED-TAX/INS/RET/GARN ITEMIZE THAT TOTAL BY
+      *    CATEGORY FOR REPORTING; THEY ARE NOT RE-SUMMED INTO
+      *    PAY-EMP-DEDS BY ANY PROGRAM IN THE SERIES.
+      ******************************************************************
+       01  WS-PAY-REC.
+           10  PAY-DIV                   PIC X(02).
+           10  PAY-DEPT                  PIC X(03).
+           10  PAY-DEPT-NAME             PIC X(20).
+           10  PAY-LAST-NAME             PIC X(11).
+           10  PAY-FIRST-NAME            PIC X(11).
+           10  PAY-ID-NUMBER             PIC X(05).
+           10  PAY-PAY-TYPE              PIC X(01).
+           10  PAY-HOURS-WORKED          PIC 9(03)V9.
+           10  PAY-EMP-RATE              PIC 9(03)V99.
+           10  PAY-EMP-DEDS              PIC 9(03)V99.
+           10  PAY-PERIOD-END-DATE.
+               15  PAY-PERIOD-END-MM     PIC 9(02).
+               15  PAY-PERIOD-END-DD     PIC 9(02).
+               15  PAY-PERIOD-END-YY     PIC 9(02).
+           10  PAY-DED-TAX               PIC 9(03)V99.
+           10  PAY-DED-INS               PIC 9(03)V99.
+           10  PAY-DED-RET               PIC 9(03)V99.
+           10  PAY-DED-GARN              PIC 9(03)V99.
+           10  FILLER                    PIC X(02).
