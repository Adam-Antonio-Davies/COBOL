@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    YEAR-TO-DATE MASTER RECORD - ONE PER EMPLOYEE, KEYED BY
+      *    YTD-ID-NUMBER.  BREAKS LOADS THIS FILE INTO YTD-TABLE AT
+      *    START-UP, ADDS EACH PAY PERIOD'S FIGURES AS IT PROCESSES
+      *    PAY-FILE, AND REWRITES THE WHOLE FILE FROM YTD-TABLE BEFORE
+      *    IT ENDS SO THE NEXT RUN PICKS UP WHERE THIS ONE LEFT OFF.
+      ******************************************************************
+       01  YTD-REC.
+           10  YTD-ID-NUMBER             PIC X(05).
+           10  YTD-HR-USED               PIC S9(05)V9.
+           10  YTD-REG-PAY               PIC S9(07)V99.
+           10  YTD-OT-PAY                PIC S9(07)V99.
+           10  YTD-DEDS                  PIC S9(07)V99.
+           10  YTD-NET-PAY               PIC S9(07)V99.
