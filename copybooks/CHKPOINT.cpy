@@ -0,0 +1,32 @@
+      ******************************************************************
+      *    BREAKS CHECKPOINT RECORD - WRITTEN PERIODICALLY DURING A RUN
+      *    SO A LATER RESTART CAN PICK UP AT THE NEXT UNPROCESSED
+      *    RECORD INSTEAD OF FROM RECORD ONE.  HOLDS THE LAST RECORD
+      *    NUMBER FULLY POSTED TO TOTALS, THE CONTROL-BREAK KEY IN
+      *    EFFECT AT THAT POINT, AND THE IN-FLIGHT FINAL/DIVISION/
+      *    DEPARTMENT TOTALS THEMSELVES.
+      ******************************************************************
+       01  CK-REC.
+           10  CK-REC-COUNT              PIC 9(07).
+           10  CK-DD-DIV                 PIC X(02).
+           10  CK-DD-DEPT                PIC X(03).
+           10  CK-FINAL-TOTALS.
+               15  CK-FT-HR-USED         PIC S9(04)V9.
+               15  CK-FT-NET-PAY         PIC S9(05)V99.
+               15  CK-FT-REG-PAY         PIC S9(05)V99.
+               15  CK-FT-OT-PAY          PIC S9(05)V99.
+               15  CK-FT-EMP-DEDS        PIC S9(05)V99.
+           10  CK-DIVISION-TOTALS.
+               15  CK-DT-HR-USED         PIC S9(04)V9.
+               15  CK-DT-NET-PAY         PIC S9(05)V99.
+               15  CK-DT-REG-PAY         PIC S9(05)V99.
+               15  CK-DT-OT-PAY          PIC S9(05)V99.
+               15  CK-DT-EMP-DEDS        PIC S9(05)V99.
+               15  CK-DT-EMP-COUNT       PIC 9(05).
+           10  CK-DEPT-TOTALS.
+               15  CK-PT-HR-USED         PIC S9(04)V9.
+               15  CK-PT-NET-PAY         PIC S9(05)V99.
+               15  CK-PT-REG-PAY         PIC S9(05)V99.
+               15  CK-PT-OT-PAY          PIC S9(05)V99.
+               15  CK-PT-EMP-DEDS        PIC S9(05)V99.
+               15  CK-PT-EMP-COUNT       PIC 9(05).
