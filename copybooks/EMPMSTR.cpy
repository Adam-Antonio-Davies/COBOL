@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    EMPLOYEE MASTER RECORD - ONE PER EMPLOYEE, KEYED BY
+      *    EMP-ID-NUMBER.  CARRIES THE INTERVIEW-SHEET DETAIL THAT
+      *    ISN'T PART OF THE PAYROLL RECORD ITSELF SO INFORM CAN FILL
+      *    IN MIDDLE INITIAL, DEPENDENTS, DATE OF LAST RAISE, AND NOTES.
+      ******************************************************************
+       01  EMP-REC.
+           10  EMP-ID-NUMBER             PIC X(05).
+           10  EMP-MID-INIT              PIC X(01).
+           10  EMP-DEPENDENTS            PIC 9(02).
+           10  EMP-LAST-RAISE-DATE       PIC X(08).
+           10  EMP-NOTES                 PIC X(30).
