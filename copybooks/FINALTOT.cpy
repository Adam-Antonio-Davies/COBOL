@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    FINAL-TOTALS EXTRACT RECORD - WRITTEN BY BREAKS AT
+      *    900-PRINT-FINAL-TOTALS SO A DOWNSTREAM JOB (GLFEED) CAN
+      *    PICK UP THE PERIOD'S TOTALS WITHOUT RE-KEYING THEM.
+      ******************************************************************
+       01  FT-EXTRACT-REC.
+           10  FT-X-REG-PAY              PIC S9(05)V99.
+           10  FT-X-OT-PAY               PIC S9(05)V99.
+           10  FT-X-EMP-DEDS             PIC S9(05)V99.
+           10  FT-X-NET-PAY              PIC S9(05)V99.
