@@ -20,6 +20,11 @@
 002000 FILE-CONTROL.                                                    00200000
 002100     SELECT PAY-FILE               ASSIGN TO MYINFILE.            00210022
 002200     SELECT PRINT-FILE             ASSIGN TO MYREPORT.            00220022
+002250     SELECT FINAL-TOTALS-FILE      ASSIGN TO GLTOTALS.            00225000
+002275     SELECT OPTIONAL YTD-FILE      ASSIGN TO YTDMSTR.             00227500
+002287     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPOINT.          00228700
+002293     SELECT OPTIONAL DIVISION-TOTALS-FILE ASSIGN TO DIVTOTS.      00229300
+002296     SELECT OPTIONAL OT-CONTROL-FILE ASSIGN TO OTRULES.           00229600
 002300                                                                  00230000
 002400 DATA DIVISION.                                                   00240000
 002500 FILE SECTION.                                                    00250000
@@ -27,12 +32,32 @@
 002700 FD  PAY-FILE                                                     00270000
 002800     RECORDING MODE IS F.                                         00280000
 002900 01  PAY-REC.                                                     00290001
-003000     10  FILLER                    PIC X(080).                    00300022
+003000     10  FILLER                    PIC X(095).                    00300000
 003100                                                                  00310000
 003200 FD  PRINT-FILE                                                   00320000
 003300     RECORDING MODE IS F.                                         00330000
 003400 01  PRINT-REC.                                                   00340000
 003500     10  FILLER                    PIC X(132).                    00350022
+003516                                                                  00351600
+003532 FD  FINAL-TOTALS-FILE                                            00353200
+003548     RECORDING MODE IS F.                                         00354800
+003580     COPY FINALTOT.                                               00358000
+003584                                                                  00358400
+003588 FD  YTD-FILE                                                     00358800
+003592     RECORDING MODE IS F.                                         00359200
+003596     COPY YTDMSTR.                                                00359600
+003597                                                                  00359700
+003598 FD  CHECKPOINT-FILE                                              00359800
+003599     RECORDING MODE IS F.                                         00359900
+003600     COPY CHKPOINT.                                               00360000
+003620                                                                  00362000
+003640 FD  DIVISION-TOTALS-FILE                                         00364000
+003660     RECORDING MODE IS F.                                         00366000
+003680     COPY DIVTOT.                                                 00368000
+003684                                                                  00368400
+003688 FD  OT-CONTROL-FILE                                              00368800
+003692     RECORDING MODE IS F.                                         00369200
+003696     COPY OTRULES.                                                00369600
 003600                                                                  00360000
 003700 WORKING-STORAGE SECTION.                                         00370000
 003800                                                                  00380000
@@ -42,6 +67,17 @@
 004200     10  REC-COUNT                 PIC 9(05) VALUE ZERO.          00420022
 004300     10  WS-LINE-COUNT             PIC 9(03) VALUE 0.             00430022
 004400     10  WS-PAGE                   PIC 9(03) VALUE 0.             00440022
+004433     10  SEQ-ERROR-FLAG            PIC X(03) VALUE "NO".          00443300
+004466     10  SEQ-ERROR-COUNT           PIC 9(05) VALUE ZERO.          00446600
+004477     10  WS-SKIP-PRINT-FLAG        PIC X(03) VALUE "NO".          00447700
+004488     10  EXC-SUB                   PIC 9(03) VALUE ZERO.          00448800
+004489     10  NEG-SUB                   PIC 9(03) VALUE ZERO.          00448900
+004490     10  OT-RPT-SUB                PIC 9(03) VALUE ZERO.          00449000
+004490     10  WS-RESTART-FLAG          PIC X(03) VALUE "NO".           00449000
+004492     10  WS-SKIP-SUB               PIC 9(07) VALUE ZERO.          00449200
+004494     10  WS-CKPT-INTERVAL          PIC 9(04) VALUE 250.           00449400
+004496     10  WS-CKPT-QUOT              PIC 9(07) VALUE ZERO.          00449600
+004498     10  WS-CKPT-REM               PIC 9(04) VALUE ZERO.          00449800
 004500                                                                  00450015
 004600 01  PAY-CAL-FIELDS.                                              00460043
 004700     10  PC-HR-USED                PIC S9(04)V9  VALUE 0.         00470045
@@ -58,6 +94,73 @@
 005800 01  DIV-DEPT-FIELDS.                                             00580060
 005900     10  DD-DIV                    PIC X(02) VALUE "  ".          00590061
 006000     10  DD-DEPT                   PIC X(03) VALUE "   ".         00600061
+006079                                                                  00607900
+006083 01  WS-SEQ-ERR-LINE.                                             00608300
+006087     10  FILLER                    PIC X(15) VALUE                00608700
+006091         '** SEQ ERRORS: '.                                       00609100
+006095     10  WS-SEQ-COUNT-ED           PIC ZZZZ9.                     00609500
+006096                                                                  00609600
+006097 01  WS-REC-COUNT-LINE.                                           00609700
+006098     10  FILLER                    PIC X(14) VALUE                00609800
+006099         'RECORDS READ: '.                                        00609900
+006100     10  WS-REC-COUNT-ED           PIC ZZZZ9.                     00610000
+006101 01  WS-DED-LINE.                                                 00610100
+006102     10  FILLER                    PIC X(16) VALUE                00610200
+006103         '     DEDUCTION:'.                                       00610300
+006104     10  FILLER                    PIC X(01).                     00610400
+006105     10  WS-DED-CODE               PIC X(04).                     00610500
+006106     10  FILLER                    PIC X(02).                     00610600
+006107     10  WS-DED-AMT-ED             PIC Z,ZZ9.99.                  00610700
+006096                                                                  00609600
+006097 01  EXCEPTION-TABLE.                                             00609700
+006098     10  EXC-COUNT                 PIC 9(03) VALUE ZERO.          00609800
+006099     10  EXCEPTION-ITEM            OCCURS 100 TIMES.              00609900
+006100         15  EXC-LAST-NAME         PIC X(11).                     00610000
+006101         15  EXC-ID-NUMBER         PIC X(05).                     00610100
+006102         15  EXC-PAY-TYPE          PIC X(01).                     00610200
+006103                                                                  00610300
+006104 01  NEG-NET-TABLE.                                               00610400
+006105     10  NEG-COUNT                 PIC 9(03) VALUE ZERO.          00610500
+006106     10  NEG-NET-ITEM              OCCURS 100 TIMES.              00610600
+006107         15  NEG-LAST-NAME         PIC X(11).                     00610700
+006108         15  NEG-ID-NUMBER         PIC X(05).                     00610800
+006109         15  NEG-NET-PAY           PIC S9(05)V99.                 00610900
+006110 01  OT-TABLE.                                                    00611000
+006111     10  OT-COUNT                  PIC 9(03) VALUE ZERO.          00611100
+006112     10  OT-ITEM                   OCCURS 100 TIMES.              00611200
+006113         15  OT-LAST-NAME          PIC X(11).                     00611300
+006114         15  OT-ID-NUMBER          PIC X(05).                     00611400
+006115         15  OT-DIV                PIC X(02).                     00611500
+006116         15  OT-DEPT               PIC X(03).                     00611600
+006117         15  OT-HR                 PIC S9(04)V9.                  00611700
+006118         15  OT-PAY                PIC S9(05)V99.                 00611800
+006108                                                                  00610800
+006114 01  YTD-TABLE.                                                   00611400
+006120     10  YTD-COUNT                 PIC 9(03) VALUE ZERO.          00612000
+006126     10  YTD-ITEM                  OCCURS 500 TIMES.              00612600
+006132         15  YTD-T-ID-NUMBER       PIC X(05).                     00613200
+006138         15  YTD-T-HR-USED         PIC S9(05)V9.                  00613800
+006144         15  YTD-T-REG-PAY         PIC S9(07)V99.                 00614400
+006150         15  YTD-T-OT-PAY          PIC S9(07)V99.                 00615000
+006156         15  YTD-T-DEDS            PIC S9(07)V99.                 00615600
+006162         15  YTD-T-NET-PAY         PIC S9(07)V99.                 00616200
+006168                                                                  00616800
+006174 01  YTD-SUB                       PIC 9(03) VALUE ZERO.          00617400
+006180 01  YTD-FOUND-FLAG                PIC X(03) VALUE "NO".          00618000
+006186 01  YTD-EOF-FLAG                  PIC X(03) VALUE "NO".          00618600
+006187                                                                  00618700
+006188 01  OT-RULES-TABLE.                                              00618800
+006189     10  OT-RULE-COUNT             PIC 9(03) VALUE ZERO.          00618900
+006190     10  OT-RULE-ITEM              OCCURS 50 TIMES.               00619000
+006191         15  OTR-DIV               PIC X(02).                     00619100
+006192         15  OTR-THRESHOLD         PIC 9(04)V9.                   00619200
+006193         15  OTR-MULTIPLIER        PIC 9(01)V99.                  00619300
+006194                                                                  00619400
+006195 01  WS-OT-THRESHOLD               PIC 9(04)V9  VALUE 40.0.       00619500
+006196 01  WS-OT-MULTIPLIER              PIC 9(01)V99 VALUE 1.50.       00619600
+006197 01  OT-SUB                        PIC 9(03) VALUE ZERO.          00619700
+006198 01  OT-FOUND-FLAG                 PIC X(03) VALUE 'NO'.          00619800
+006199 01  OT-EOF-FLAG                   PIC X(03) VALUE 'NO'.          00619900
 006100                                                                  00610027
 006200 01  FINAL-TOTALS.                                                00620028
 006300     10  FT-HR-USED                PIC S9(04)V9  VALUE 0.         00630043
@@ -72,6 +175,7 @@
 007200     10  DT-REG-PAY                PIC S9(05)V99 VALUE 0.         00720057
 007300     10  DT-OT-PAY                 PIC S9(05)V99 VALUE 0.         00730057
 007400     10  DT-EMP-DEDS               PIC S9(05)V99 VALUE 0.         00740057
+007450     10  DT-EMP-COUNT              PIC 9(05) VALUE 0.             00745000
 007500                                                                  00750057
 007600 01  DEPT-TOTALS.                                                 00760075
 007700     10  PT-HR-USED                PIC S9(04)V9  VALUE 0.         00770057
@@ -79,9 +183,10 @@
 007900     10  PT-REG-PAY                PIC S9(05)V99 VALUE 0.         00790057
 008000     10  PT-OT-PAY                 PIC S9(05)V99 VALUE 0.         00800057
 008100     10  PT-EMP-DEDS               PIC S9(05)V99 VALUE 0.         00810057
+008150     10  PT-EMP-COUNT              PIC 9(05) VALUE 0.             00815000
 008200                                                                  00820005
 008300     COPY PAYROLL.                                                00830057
-008400                                                                  00840057
+008303                                                                  00830300
 008500 01  WS-PRINT-REC                  VALUE SPACES.                  00850022
 008600     05  PR-TOTALS-NAME.                                          00860028
 008700         10  FILLER                PIC X(01).                     00870064
@@ -105,7 +210,16 @@
 010500         10  FILLER                PIC X(02).                     01050025
 010600         10  PR-NET-PAY            PIC Z,ZZ9.99CR.                01060065
 010700         10  PR-AST                PIC X(03).                     01070060
-010800         10  FILLER                PIC X(50).                     01080064
+010800     10  FILLER                PIC X(04).                         01080000
+010802     10  PR-DEPT-NAME          PIC X(20).                         01080200
+010804     10  FILLER                PIC X(01).                         01080400
+010805     10  PR-YTD-HOURS          PIC Z,ZZZ.9.                       01080500
+010806     10  FILLER                PIC X(01).                         01080600
+010807     10  PR-YTD-NET-PAY        PIC ZZ,ZZ9.99CR.                   01080700
+010808     10  FILLER                PIC X(01).                         01080800
+010855     10  PR-OT-HR-RPT          PIC ZZZ.9.                         01085500
+010856     10  PR-EMP-COUNT-LBL      PIC X(05).                         01085600
+010857     10  PR-EMP-COUNT-RPT      PIC Z9.                            01085700
 010900                                                                  01090005
 011000 01  WS-DATE.                                                     01100012
 011100     10  YY                        PIC 9(02).                     01110012
@@ -131,7 +245,16 @@
 013100         15  H-HH                  PIC Z9.                        01310012
 013200         15  H-COLON               PIC X(01) VALUE ':'.           01320012
 013300         15  H-MN                  PIC 9(02).                     01330012
-013400     10  FILLER                    PIC X(04) VALUE SPACES.        01340012
+013310     10  FILLER                    PIC X(02) VALUE SPACES.        01331000
+013320     10  FILLER                    PIC X(11) VALUE                01332000
+013330         'PER ENDING '.                                           01333000
+013340     10  H-PERIOD-DATE.                                           01334000
+013350         15  H-PER-MM              PIC 9(02).                     01335000
+013360         15  H-PER-SLASH1          PIC X(01) VALUE '/'.           01336000
+013370         15  H-PER-DD              PIC 9(02).                     01337000
+013380         15  H-PER-SLASH2          PIC X(01) VALUE '/'.           01338000
+013390         15  H-PER-YY              PIC 9(02).                     01339000
+013400     10  FILLER                    PIC X(02) VALUE SPACES.        01340000
 013500     10  FILLER                    PIC X(40) VALUE                01350013
 013600         'PROGRAM 5, (20) ADAM DAVIES            '.               01360056
 013700     10  FILLER                    PIC X(05) VALUE SPACES.        01370012
@@ -143,24 +266,51 @@
 014300         ' CCTR   LAST         EMP# HOURS  REG PAY'.              01430082
 014400     10  FILLER                    PIC X(40) VALUE                01440012
 014500         '    OT PAY      DEDS   NET PAY         '.               01450082
+014533     10  FILLER                    PIC X(20) VALUE                01453300
+014566         '   DEPT NAME        '.                                  01456600
+014577     10  FILLER                    PIC X(26) VALUE                01457700
+014588         '  YTD HRS     YTD NET PAY '.                            01458800
 014600                                                                  01460012
 014700 PROCEDURE DIVISION.                                              01470010
 014800                                                                  01480010
 014900 010-START-HERE.                                                  01490010
 015000     OPEN INPUT PAY-FILE                                          01500010
-015100     OPEN OUTPUT PRINT-FILE                                       01510010
+015150     OPEN OUTPUT FINAL-TOTALS-FILE                                01515000
+015175     PERFORM 845-LOAD-YTD-MASTER                                  01517500
+015181     PERFORM 846-LOAD-OT-RULES                                    01518100
+015187     PERFORM 015-CHECK-RESTART                                    01518700
+015190     IF WS-RESTART-FLAG = "YES"                                   01519000
+015192         OPEN EXTEND DIVISION-TOTALS-FILE                         01519200
+015193         OPEN EXTEND PRINT-FILE                                   01519300
+015194     ELSE                                                         01519400
+015196         OPEN OUTPUT DIVISION-TOTALS-FILE                         01519600
+015197         OPEN OUTPUT PRINT-FILE                                   01519700
+015198     END-IF                                                       01519800
 015200     PERFORM 100-READ-INPUT                                       01520010
 015300     PERFORM 850-GET-DATE                                         01530014
 015400     PERFORM 800-PRINT-HEADINGS                                   01540013
-015500     MOVE PAY-DIV TO DD-DIV                                       01550060
-015600     MOVE PAY-DEPT TO DD-DEPT                                     01560060
+015500     IF WS-RESTART-FLAG = "NO"                                    01550000
+015502         MOVE PAY-DIV TO DD-DIV                                   01550200
+015600         MOVE PAY-DEPT TO DD-DEPT                                 01560000
+015602     END-IF                                                       01560200
 015700                                                                  01570060
 015800     PERFORM 300-PROCESS-DATA                                     01580010
 015900       UNTIL EOF-FLAG = "YES"                                     01590010
 016000                                                                  01600005
 016100     PERFORM 900-PRINT-FINAL-TOTALS                               01610028
+016150     PERFORM 980-REWRITE-YTD-MASTER                               01615000
+016175     PERFORM 019-CLEAR-CHECKPOINT                                 01617500
 016200     CLOSE PAY-FILE                                               01620010
 016300     CLOSE PRINT-FILE                                             01630010
+016350     CLOSE FINAL-TOTALS-FILE                                      01635000
+016360     CLOSE DIVISION-TOTALS-FILE                                   01636000
+016370     IF REC-COUNT <= 1                                            01637000
+016372     MOVE 8 TO RETURN-CODE                                        01637200
+016374     ELSE                                                         01637400
+016376     IF EXC-COUNT > 0                                             01637600
+016378     MOVE 4 TO RETURN-CODE                                        01637800
+016380     END-IF                                                       01638000
+016382     END-IF                                                       01638200
 016400     GOBACK.                                                      01640010
 016500                                                                  01650010
 016600 100-READ-INPUT.                                                  01660010
@@ -171,7 +321,17 @@
 017100     ADD 1 TO REC-COUNT.                                          01710010
 017200                                                                  01720010
 017300 300-PROCESS-DATA.                                                01730010
-017400     PERFORM 500-CAL-TYPE                                         01740078
+017400     PERFORM 350-CHECK-SEQUENCE                                   01740000
+017414     IF SEQ-ERROR-FLAG = 'YES'                                    01741400
+017428     PERFORM 360-PRINT-SEQ-ERROR                                  01742800
+017442     ELSE                                                         01744200
+017456     PERFORM 500-CAL-TYPE                                         01745600
+017470     END-IF                                                       01747000
+017473     DIVIDE REC-COUNT BY WS-CKPT-INTERVAL                         01747300
+017476         GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM                01747600
+017479     IF WS-CKPT-REM = 0                                           01747900
+017482         PERFORM 017-WRITE-CHECKPOINT                             01748200
+017485     END-IF                                                       01748500
 017500     PERFORM 100-READ-INPUT                                       01750029
 017600     .                                                            01760034
 017700                                                                  01770078
@@ -181,10 +341,76 @@
 018100     MOVE PAY-HOURS-WORKED TO PR-HOURS-WORKED                     01810078
 018200     MOVE PAY-DIV TO PR-DIV                                       01820078
 018300     MOVE PAY-DEPT TO PR-DEPT                                     01830078
+018350     PERFORM 320-DEPT-NAME-LOOKUP                                 01835000
 018400     INITIALIZE PAY-CAL-FIELDS                                    01840078
+018450     MOVE 'NO' TO WS-SKIP-PRINT-FLAG                              01845000
 018500     .                                                            01850078
+018505                                                                  01850500
+018510 320-DEPT-NAME-LOOKUP.                                            01851000
+018540     MOVE PAY-DEPT-NAME TO PR-DEPT-NAME                           01854000
+018545     .                                                            01854500
+018586                                                                  01858600
+018587 340-OT-RULE-LOOKUP.                                              01858700
+018588     MOVE 'NO' TO OT-FOUND-FLAG                                   01858800
+018589     MOVE 1 TO OT-SUB                                             01858900
+018590     PERFORM 341-OT-RULE-CHECK-DIV                                01859000
+018591       UNTIL OT-FOUND-FLAG = 'YES'                                01859100
+018592       OR OT-SUB > OT-RULE-COUNT                                  01859200
+018593     IF OT-FOUND-FLAG = 'NO'                                      01859300
+018594         MOVE 1 TO OT-SUB                                         01859400
+018595         PERFORM 342-OT-RULE-CHECK-DEFAULT                        01859500
+018596           UNTIL OT-FOUND-FLAG = 'YES'                            01859600
+018597           OR OT-SUB > OT-RULE-COUNT                              01859700
+018598     END-IF                                                       01859800
+018599     IF OT-FOUND-FLAG = 'YES'                                     01859900
+018600         MOVE OTR-THRESHOLD (OT-SUB) TO WS-OT-THRESHOLD           01860000
+018601         MOVE OTR-MULTIPLIER (OT-SUB) TO WS-OT-MULTIPLIER         01860100
+018601     ELSE                                                          01860102
+018601         MOVE 40.0 TO WS-OT-THRESHOLD                              01860104
+018601         MOVE 1.50 TO WS-OT-MULTIPLIER                             01860106
+018602     END-IF                                                       01860200
+018603     .                                                            01860300
+018604                                                                  01860400
+018605 341-OT-RULE-CHECK-DIV.                                           01860500
+018606     IF OTR-DIV (OT-SUB) = PAY-DIV                                01860600
+018607         MOVE 'YES' TO OT-FOUND-FLAG                              01860700
+018608     ELSE                                                         01860800
+018609         ADD 1 TO OT-SUB                                          01860900
+018610     END-IF                                                       01861000
+018611     .                                                            01861100
+018612                                                                  01861200
+018613 342-OT-RULE-CHECK-DEFAULT.                                       01861300
+018614     IF OTR-DIV (OT-SUB) = SPACES                                 01861400
+018615         MOVE 'YES' TO OT-FOUND-FLAG                              01861500
+018616     ELSE                                                         01861600
+018617         ADD 1 TO OT-SUB                                          01861700
+018618     END-IF                                                       01861800
+018619     .                                                            01861900
+018604 350-CHECK-SEQUENCE.                                              01860400
+018608     MOVE 'NO' TO SEQ-ERROR-FLAG                                  01860800
+018612     IF PAY-DIV < DD-DIV                                          01861200
+018616         MOVE 'YES' TO SEQ-ERROR-FLAG                             01861600
+018620     ELSE                                                         01862000
+018624         IF PAY-DIV = DD-DIV AND PAY-DEPT < DD-DEPT               01862400
+018628             MOVE 'YES' TO SEQ-ERROR-FLAG                         01862800
+018632         END-IF                                                   01863200
+018636     END-IF                                                       01863600
+018640     .                                                            01864000
+018644                                                                  01864400
+018648 360-PRINT-SEQ-ERROR.                                             01864800
+018652     ADD 1 TO SEQ-ERROR-COUNT                                     01865200
+018656     MOVE SPACES TO WS-PRINT-REC                                  01865600
+018660     MOVE PAY-DIV TO PR-DIV                                       01866000
+018664     MOVE PAY-DEPT TO PR-DEPT                                     01866400
+018668     MOVE PAY-LAST-NAME TO PR-LAST-NAME                           01866800
+018672     MOVE PAY-ID-NUMBER TO PR-ID-NUMBER                           01867200
+018676     MOVE '*** OUT OF SEQUENCE - RECORD SKIPPED ***' TO PR-REST   01867600
+018680     PERFORM 700-PRINT-LINE                                       01868000
+018684     .                                                            01868400
+018688                                                                  01868800
 018600                                                                  01860078
 018700 400-CAL-PAY.                                                     01870025
+018750     PERFORM 340-OT-RULE-LOOKUP                                   01875000
 018800     MOVE PAY-HOURS-WORKED TO PC-HR-USED                          01880055
 018900     IF PAY-PAY-TYPE EQUAL "S"                                    01890028
 019000         PERFORM 420-SALARY                                       01900028
@@ -192,9 +418,14 @@
 019200         IF PAY-PAY-TYPE EQUAL "H"                                01920028
 019300             PERFORM 440-HOURLY                                   01930028
 019400         ELSE                                                     01940028
-019500             MOVE 0 TO PC-HR-USED                                 01950055
-019600             MOVE "*** INVALID PAY TYPE - RECORD IGNORED ***"     01960029
-019700               TO PR-REST                                         01970083
+019444             MOVE 0 TO PC-HR-USED                                 01944400
+019488             MOVE 'YES' TO WS-SKIP-PRINT-FLAG                     01948800
+019532             IF EXC-COUNT < 100                                   01953200
+019576                 ADD 1 TO EXC-COUNT                               01957600
+019620                 MOVE PAY-LAST-NAME TO EXC-LAST-NAME (EXC-COUNT)  01962000
+019664                 MOVE PAY-ID-NUMBER TO EXC-ID-NUMBER (EXC-COUNT)  01966400
+019708                 MOVE PAY-PAY-TYPE TO EXC-PAY-TYPE (EXC-COUNT)    01970800
+019752             END-IF                                               01975200
 019800         END-IF                                                   01980029
 019900     END-IF                                                       01990029
 020000     .                                                            02000027
@@ -207,7 +438,7 @@
 020700     .                                                            02070027
 020800                                                                  02080042
 020900 440-HOURLY.                                                      02090028
-021000     IF PC-HR-USED > 40                                           02100028
+021000     IF PC-HR-USED > WS-OT-THRESHOLD                              02100000
 021100         PERFORM 450-OT-PAY                                       02110028
 021200     ELSE                                                         02120028
 021300         MOVE 0 TO PC-OT-PAY                                      02130028
@@ -217,13 +448,22 @@
 021700     .                                                            02170028
 021800                                                                  02180042
 021900 450-OT-PAY.                                                      02190028
-022000     SUBTRACT 40 FROM PC-HR-USED                                  02200028
+022000     SUBTRACT WS-OT-THRESHOLD FROM PC-HR-USED                     02200000
 022100       GIVING PC-OT-HR                                            02210028
-022200     MOVE 40 TO PC-REG-HR                                         02220034
-022300     MULTIPLY PAY-EMP-RATE BY 1.5                                 02230028
+022200     MOVE WS-OT-THRESHOLD TO PC-REG-HR                            02220000
+022300     MULTIPLY PAY-EMP-RATE BY WS-OT-MULTIPLIER                    02230000
 022400       GIVING PC-OT-RATE ROUNDED                                  02240044
 022500     MULTIPLY PC-OT-RATE BY PC-OT-HR                              02250028
 022600       GIVING PC-OT-PAY ROUNDED                                   02260044
+022610     IF OT-COUNT < 100                                            02261000
+022620         ADD 1 TO OT-COUNT                                        02262000
+022630         MOVE PAY-LAST-NAME TO OT-LAST-NAME (OT-COUNT)            02263000
+022640         MOVE PAY-ID-NUMBER TO OT-ID-NUMBER (OT-COUNT)            02264000
+022650         MOVE PAY-DIV TO OT-DIV (OT-COUNT)                        02265000
+022660         MOVE PAY-DEPT TO OT-DEPT (OT-COUNT)                      02266000
+022670         MOVE PC-OT-HR TO OT-HR (OT-COUNT)                        02267000
+022680         MOVE PC-OT-PAY TO OT-PAY (OT-COUNT)                      02268000
+022690     END-IF                                                       02269000
 022700     PERFORM 460-REG-PAY                                          02270050
 022800     .                                                            02280028
 022900                                                                  02290050
@@ -244,6 +484,15 @@
 024400     MOVE PC-OT-PAY TO PR-OT-PAY                                  02440041
 024500     MOVE PAY-EMP-DEDS TO PR-EMP-DEDS                             02450041
 024600     MOVE PC-NET-PAY TO PR-NET-PAY                                02460041
+024610     IF PC-NET-PAY < 0                                            02461000
+024620         MOVE 'NEG' TO PR-AST                                     02462000
+024630         IF NEG-COUNT < 100                                       02463000
+024640             ADD 1 TO NEG-COUNT                                   02464000
+024650             MOVE PAY-LAST-NAME TO NEG-LAST-NAME (NEG-COUNT)      02465000
+024660             MOVE PAY-ID-NUMBER TO NEG-ID-NUMBER (NEG-COUNT)      02466000
+024670             MOVE PC-NET-PAY TO NEG-NET-PAY (NEG-COUNT)           02467000
+024680         END-IF                                                   02468000
+024690     END-IF                                                       02469000
 024700     .                                                            02470041
 024800                                                                  02480042
 024900 500-CAL-TYPE.                                                    02490060
@@ -274,6 +523,7 @@
 027700     ADD PT-OT-PAY  TO DT-OT-PAY                                  02770092
 027800     ADD PT-EMP-DEDS TO DT-EMP-DEDS                               02780092
 027900     ADD PT-NET-PAY TO DT-NET-PAY                                 02790092
+027950     ADD PT-EMP-COUNT TO DT-EMP-COUNT                             02795000
 028000     PERFORM 620-PRINT-DEPT-TOTALS                                02800083
 028100     INITIALIZE DEPT-TOTALS                                       02810075
 028200     .                                                            02820072
@@ -286,11 +536,47 @@
 028900     ADD PC-OT-PAY  TO PT-OT-PAY                                  02890088
 029000     ADD PC-DEDS TO PT-EMP-DEDS                                   02900088
 029100     ADD PC-NET-PAY TO PT-NET-PAY                                 02910088
+029150     PERFORM 990-UPDATE-YTD                                       02915000
 029200     MOVE PAY-DIV TO DD-DIV                                       02920072
 029300     MOVE PAY-DEPT TO DD-DEPT                                     02930076
-029400     PERFORM 700-PRINT-LINE                                       02940072
+029350     IF WS-SKIP-PRINT-FLAG = 'NO'                                 02935000
+029355         ADD 1 TO PT-EMP-COUNT                                    02935500
+029400         PERFORM 700-PRINT-LINE                                   02940000
+029420         PERFORM 535-PRINT-DED-BREAKDOWN                          02942000
+029450     END-IF                                                       02945000
 029500     .                                                            02950072
 029600                                                                  02960072
+029710 535-PRINT-DED-BREAKDOWN.                                         02971000
+029712     IF PAY-DED-TAX > 0                                           02971200
+029714         MOVE SPACES TO WS-PRINT-REC                              02971400
+029716         MOVE 'TAX ' TO WS-DED-CODE                               02971600
+029718         MOVE PAY-DED-TAX TO WS-DED-AMT-ED                        02971800
+029720         MOVE WS-DED-LINE TO WS-PRINT-REC                         02972000
+029722         PERFORM 700-PRINT-LINE                                   02972200
+029724     END-IF                                                       02972400
+029726     IF PAY-DED-INS > 0                                           02972600
+029728         MOVE SPACES TO WS-PRINT-REC                              02972800
+029730         MOVE 'INS ' TO WS-DED-CODE                               02973000
+029732         MOVE PAY-DED-INS TO WS-DED-AMT-ED                        02973200
+029734         MOVE WS-DED-LINE TO WS-PRINT-REC                         02973400
+029736         PERFORM 700-PRINT-LINE                                   02973600
+029738     END-IF                                                       02973800
+029740     IF PAY-DED-RET > 0                                           02974000
+029742         MOVE SPACES TO WS-PRINT-REC                              02974200
+029744         MOVE 'RET ' TO WS-DED-CODE                               02974400
+029746         MOVE PAY-DED-RET TO WS-DED-AMT-ED                        02974600
+029748         MOVE WS-DED-LINE TO WS-PRINT-REC                         02974800
+029750         PERFORM 700-PRINT-LINE                                   02975000
+029752     END-IF                                                       02975200
+029754     IF PAY-DED-GARN > 0                                          02975400
+029756         MOVE SPACES TO WS-PRINT-REC                              02975600
+029758         MOVE 'GARN' TO WS-DED-CODE                               02975800
+029760         MOVE PAY-DED-GARN TO WS-DED-AMT-ED                       02976000
+029762         MOVE WS-DED-LINE TO WS-PRINT-REC                         02976200
+029764         PERFORM 700-PRINT-LINE                                   02976400
+029766     END-IF                                                       02976600
+029768     .                                                            02976800
+029770                                                                  02977000
 029700 610-PRINT-DIV-TOTALS.                                            02970083
 029800     MOVE DT-HR-USED TO PR-HOURS-WORKED                           02980083
 029900     MOVE '** ' TO PR-AST                                         02990083
@@ -299,9 +585,22 @@
 030200     MOVE DT-EMP-DEDS TO PR-EMP-DEDS                              03020083
 030300     MOVE DT-NET-PAY TO PR-NET-PAY                                03030083
 030400     MOVE '   DIVISION TOTALS' TO PR-TOTALS-NAME                  03040083
+030450     PERFORM 615-WRITE-DIV-EXTRACT                                03045000
+030410     MOVE 'EMPS:' TO PR-EMP-COUNT-LBL                             03041000
+030420     MOVE DT-EMP-COUNT TO PR-EMP-COUNT-RPT                        03042000
 030500     PERFORM 700-PRINT-LINE                                       03050083
 030600     MOVE 2 TO WS-SPACING                                         03060086
 030700     .                                                            03070083
+030720                                                                  03072000
+030740 615-WRITE-DIV-EXTRACT.                                           03074000
+030760     MOVE DD-DIV TO DT-X-DIV                                      03076000
+030780     MOVE DT-HR-USED TO DT-X-HR-USED                              03078000
+030800     MOVE DT-REG-PAY TO DT-X-REG-PAY                              03080000
+030820     MOVE DT-OT-PAY TO DT-X-OT-PAY                                03082000
+030840     MOVE DT-EMP-DEDS TO DT-X-EMP-DEDS                            03084000
+030860     MOVE DT-NET-PAY TO DT-X-NET-PAY                              03086000
+030880     WRITE DT-EXTRACT-REC                                         03088000
+030900     .                                                            03090000
 030800                                                                  03080083
 030900 620-PRINT-DEPT-TOTALS.                                           03090083
 031000     MOVE PT-HR-USED TO PR-HOURS-WORKED                           03100083
@@ -311,6 +610,8 @@
 031400     MOVE PT-EMP-DEDS TO PR-EMP-DEDS                              03140083
 031500     MOVE PT-NET-PAY TO PR-NET-PAY                                03150083
 031600     MOVE '   DEPARTMENT TOTALS' TO PR-TOTALS-NAME                03160083
+031610     MOVE 'EMPS:' TO PR-EMP-COUNT-LBL                             03161000
+031620     MOVE PT-EMP-COUNT TO PR-EMP-COUNT-RPT                        03162000
 031700     PERFORM 700-PRINT-LINE                                       03170083
 031800     MOVE 2 TO WS-SPACING                                         03180086
 031900     .                                                            03190083
@@ -334,6 +635,9 @@
 033700 800-PRINT-HEADINGS.                                              03370012
 033800     ADD 1 TO WS-PAGE                                             03380012
 033900     MOVE WS-PAGE TO H-PAGE                                       03390012
+033925     MOVE PAY-PERIOD-END-MM TO H-PER-MM                           03392500
+033950     MOVE PAY-PERIOD-END-DD TO H-PER-DD                           03395000
+033975     MOVE PAY-PERIOD-END-YY TO H-PER-YY                           03397500
 034000     WRITE PRINT-REC FROM HEADING-1                               03400012
 034100       AFTER ADVANCING PAGE                                       03410012
 034200     END-WRITE                                                    03420012
@@ -363,6 +667,280 @@
 036700     MOVE FT-EMP-DEDS TO PR-EMP-DEDS                              03670060
 036800     MOVE FT-NET-PAY TO PR-NET-PAY                                03680060
 036900     MOVE '   FINAL TOTALS' TO PR-TOTALS-NAME                     03690083
+036966     PERFORM 950-WRITE-GL-EXTRACT                                 03696600
 037000     PERFORM 700-PRINT-LINE                                       03700060
+037002     MOVE SPACES TO WS-PRINT-REC                                  03700200
+037004     MOVE REC-COUNT TO WS-REC-COUNT-ED                            03700400
+037006     MOVE WS-REC-COUNT-LINE TO PR-TOTALS-NAME                     03700600
+037008     PERFORM 700-PRINT-LINE                                       03700800
+037014     IF SEQ-ERROR-COUNT > 0                                       03701400
+037028     MOVE SPACES TO WS-PRINT-REC                                  03702800
+037042     MOVE SEQ-ERROR-COUNT TO WS-SEQ-COUNT-ED                      03704200
+037056     MOVE WS-SEQ-ERR-LINE TO PR-TOTALS-NAME                       03705600
+037070     PERFORM 700-PRINT-LINE                                       03707000
+037084     END-IF                                                       03708400
+037092     PERFORM 970-PRINT-EXCEPTIONS                                 03709200
+037096     PERFORM 971-PRINT-NEG-NET-REPORT                             03709600
+037098     PERFORM 973-PRINT-OT-REPORT                                  03709800
 037100     .                                                            03710060
 037200                                                                  03720060
+
+037210 950-WRITE-GL-EXTRACT.                                            03721000
+037220     MOVE FT-REG-PAY TO FT-X-REG-PAY                              03722000
+037230     MOVE FT-OT-PAY TO FT-X-OT-PAY                                03723000
+037240     MOVE FT-EMP-DEDS TO FT-X-EMP-DEDS                            03724000
+037250     MOVE FT-NET-PAY TO FT-X-NET-PAY                              03725000
+037260     WRITE FT-EXTRACT-REC                                         03726000
+037270     .                                                            03727000
+037280                                                                  03728000
+037290 970-PRINT-EXCEPTIONS.                                            03729000
+037300     IF EXC-COUNT > 0                                             03730000
+037310         MOVE SPACES TO WS-PRINT-REC                              03731000
+037320         MOVE '*** EXCEPTION REPORT - INVALID PAY TYPE ***' TO    03732000
+037330             WS-PRINT-REC                                         03733000
+037340         PERFORM 700-PRINT-LINE                                   03734000
+037350         MOVE 1 TO EXC-SUB                                        03735000
+037360         PERFORM 975-PRINT-EXCEPTION-LINE                         03736000
+037370             UNTIL EXC-SUB > EXC-COUNT                            03737000
+037380     END-IF                                                       03738000
+037390     .                                                            03739000
+037400                                                                  03740000
+037410 975-PRINT-EXCEPTION-LINE.                                        03741000
+037420     MOVE SPACES TO WS-PRINT-REC                                  03742000
+037430     MOVE EXC-LAST-NAME (EXC-SUB) TO PR-LAST-NAME                 03743000
+037440     MOVE EXC-ID-NUMBER (EXC-SUB) TO PR-ID-NUMBER                 03744000
+037450     MOVE '*** INVALID PAY TYPE - RECORD IGNORED ***' TO PR-REST  03745000
+037460     PERFORM 700-PRINT-LINE                                       03746000
+037470     ADD 1 TO EXC-SUB                                             03747000
+037480     .                                                            03748000
+037481                                                                  03748100
+037482 971-PRINT-NEG-NET-REPORT.                                        03748200
+037483     IF NEG-COUNT > 0                                             03748300
+037484         MOVE SPACES TO WS-PRINT-REC                              03748400
+037485         MOVE '*** EXCEPTION REPORT - NEGATIVE NET PAY ***' TO    03748500
+037486             WS-PRINT-REC                                         03748600
+037487         PERFORM 700-PRINT-LINE                                   03748700
+037488     MOVE 1 TO NEG-SUB                                            03748800
+037489         PERFORM 972-PRINT-NEG-NET-LINE                           03748900
+037490         UNTIL NEG-SUB > NEG-COUNT                                03749000
+037491     END-IF                                                       03749100
+037492     .                                                            03749200
+037493                                                                  03749300
+037494 972-PRINT-NEG-NET-LINE.                                          03749400
+037495     MOVE SPACES TO WS-PRINT-REC                                  03749500
+037496     MOVE NEG-LAST-NAME (NEG-SUB) TO PR-LAST-NAME                 03749600
+037497     MOVE NEG-ID-NUMBER (NEG-SUB) TO PR-ID-NUMBER                 03749700
+037498     MOVE NEG-NET-PAY (NEG-SUB) TO PR-NET-PAY                     03749800
+037499     MOVE '*** NEGATIVE NET PAY ***' TO PR-REST                   03749900
+037500     PERFORM 700-PRINT-LINE                                       03750000
+037501     ADD 1 TO NEG-SUB                                             03750100
+037502     .                                                            03750200
+037490                                                                  03749000
+037503 973-PRINT-OT-REPORT.                                             03750300
+037505     IF OT-COUNT > 0                                              03750500
+037507         MOVE SPACES TO WS-PRINT-REC                              03750700
+037509         MOVE '*** OVERTIME REPORT ***' TO                        03750900
+037511             WS-PRINT-REC                                         03751100
+037513         PERFORM 700-PRINT-LINE                                   03751300
+037515         MOVE 1 TO OT-RPT-SUB                                     03751500
+037517         PERFORM 974-PRINT-OT-LINE                                03751700
+037519             UNTIL OT-RPT-SUB > OT-COUNT                          03751900
+037521     END-IF                                                       03752100
+037523     .                                                            03752300
+037525                                                                  03752500
+037527 974-PRINT-OT-LINE.                                               03752700
+037529     MOVE SPACES TO WS-PRINT-REC                                  03752900
+037531     MOVE OT-LAST-NAME (OT-RPT-SUB) TO PR-LAST-NAME               03753100
+037533     MOVE OT-ID-NUMBER (OT-RPT-SUB) TO PR-ID-NUMBER               03753300
+037535     MOVE OT-DIV (OT-RPT-SUB) TO PR-DIV                           03753500
+037537     MOVE OT-DEPT (OT-RPT-SUB) TO PR-DEPT                         03753700
+037539     MOVE OT-HR (OT-RPT-SUB) TO PR-OT-HR-RPT                      03753900
+037541     MOVE OT-PAY (OT-RPT-SUB) TO PR-OT-PAY                        03754100
+037543     PERFORM 700-PRINT-LINE                                       03754300
+037545     ADD 1 TO OT-RPT-SUB                                          03754500
+037547     .                                                            03754700
+037549                                                                  03754900
+037500 845-LOAD-YTD-MASTER.                                             03750000
+037510     OPEN INPUT YTD-FILE                                          03751000
+037520     MOVE "NO" TO YTD-EOF-FLAG                                    03752000
+037530     MOVE 0 TO YTD-COUNT                                          03753000
+037540     PERFORM UNTIL YTD-EOF-FLAG = "YES"                           03754000
+037550         READ YTD-FILE                                            03755000
+037560           AT END                                                 03756000
+037570             MOVE "YES" TO YTD-EOF-FLAG                           03757000
+037580           NOT AT END                                             03758000
+037582             IF YTD-COUNT < 500                                   03758200
+037590             ADD 1 TO YTD-COUNT                                   03759000
+037600             MOVE YTD-ID-NUMBER TO YTD-T-ID-NUMBER (YTD-COUNT)    03760000
+037610             MOVE YTD-HR-USED TO YTD-T-HR-USED (YTD-COUNT)        03761000
+037620             MOVE YTD-REG-PAY TO YTD-T-REG-PAY (YTD-COUNT)        03762000
+037630             MOVE YTD-OT-PAY TO YTD-T-OT-PAY (YTD-COUNT)          03763000
+037640             MOVE YTD-DEDS TO YTD-T-DEDS (YTD-COUNT)              03764000
+037650             MOVE YTD-NET-PAY TO YTD-T-NET-PAY (YTD-COUNT)        03765000
+037652             END-IF                                               03765200
+037660         END-READ                                                 03766000
+037670     END-PERFORM                                                  03767000
+037680     CLOSE YTD-FILE                                               03768000
+037690     .                                                            03769000
+037691                                                                  03769100
+037692 846-LOAD-OT-RULES.                                               03769200
+037693     OPEN INPUT OT-CONTROL-FILE                                   03769300
+037694     MOVE 'NO' TO OT-EOF-FLAG                                     03769400
+037695     MOVE 0 TO OT-RULE-COUNT                                      03769500
+037696     PERFORM UNTIL OT-EOF-FLAG = 'YES'                            03769600
+037697         READ OT-CONTROL-FILE                                     03769700
+037698           AT END                                                 03769800
+037699             MOVE 'YES' TO OT-EOF-FLAG                            03769900
+037700           NOT AT END                                             03770000
+037700     IF OT-RULE-COUNT < 50                                        03770010
+037701             ADD 1 TO OT-RULE-COUNT                               03770100
+037702             MOVE OTC-DIV TO OTR-DIV (OT-RULE-COUNT)              03770200
+037703             MOVE OTC-THRESHOLD TO OTR-THRESHOLD (OT-RULE-COUNT)  03770300
+037704             MOVE OTC-MULTIPLIER TO OTR-MULTIPLIER (OT-RULE-COUNT)03770400
+037700     END-IF                                                       03770020
+037705     END-PERFORM                                                  03770500
+037706     CLOSE OT-CONTROL-FILE                                        03770600
+037707     .                                                            03770700
+037700                                                                  03770000
+037710 990-UPDATE-YTD.                                                  03771000
+037720     MOVE "NO" TO YTD-FOUND-FLAG                                  03772000
+037730     MOVE 1 TO YTD-SUB                                            03773000
+037740     PERFORM 995-YTD-CHECK                                        03774000
+037750       UNTIL YTD-FOUND-FLAG = "YES"                               03775000
+037760       OR YTD-SUB > YTD-COUNT                                     03776000
+037770     IF YTD-FOUND-FLAG = "NO"                                     03777000
+037775         IF YTD-COUNT < 500                                       03777500
+037780         ADD 1 TO YTD-COUNT                                       03778000
+037790         MOVE YTD-COUNT TO YTD-SUB                                03779000
+037800         MOVE PAY-ID-NUMBER TO YTD-T-ID-NUMBER (YTD-SUB)          03780000
+037810         MOVE ZERO TO YTD-T-HR-USED (YTD-SUB)                     03781000
+037820         MOVE ZERO TO YTD-T-REG-PAY (YTD-SUB)                     03782000
+037830         MOVE ZERO TO YTD-T-OT-PAY (YTD-SUB)                      03783000
+037840         MOVE ZERO TO YTD-T-DEDS (YTD-SUB)                        03784000
+037850         MOVE ZERO TO YTD-T-NET-PAY (YTD-SUB)                     03785000
+037855         MOVE "YES" TO YTD-FOUND-FLAG                             03785500
+037858         END-IF                                                   03785800
+037860     END-IF                                                       03786000
+037865     IF YTD-FOUND-FLAG = "YES"                                    03786500
+037870     ADD PC-HR-USED TO YTD-T-HR-USED (YTD-SUB)                    03787000
+037880     ADD PC-REG-PAY TO YTD-T-REG-PAY (YTD-SUB)                    03788000
+037890     ADD PC-OT-PAY TO YTD-T-OT-PAY (YTD-SUB)                      03789000
+037900     ADD PC-DEDS TO YTD-T-DEDS (YTD-SUB)                          03790000
+037910     ADD PC-NET-PAY TO YTD-T-NET-PAY (YTD-SUB)                    03791000
+037920     MOVE YTD-T-HR-USED (YTD-SUB) TO PR-YTD-HOURS                 03792000
+037930     MOVE YTD-T-NET-PAY (YTD-SUB) TO PR-YTD-NET-PAY               03793000
+037935     END-IF                                                       03793500
+037940     .                                                            03794000
+037950                                                                  03795000
+037960 995-YTD-CHECK.                                                   03796000
+037970     IF YTD-T-ID-NUMBER (YTD-SUB) = PAY-ID-NUMBER                 03797000
+037980         MOVE "YES" TO YTD-FOUND-FLAG                             03798000
+037990     ELSE                                                         03799000
+038000         ADD 1 TO YTD-SUB                                         03800000
+038010     END-IF                                                       03801000
+038020     .                                                            03802000
+037940                                                                  03794000
+037950 980-REWRITE-YTD-MASTER.                                          03795000
+037960     OPEN OUTPUT YTD-FILE                                         03796000
+037970     MOVE 1 TO YTD-SUB                                            03797000
+037980     PERFORM UNTIL YTD-SUB > YTD-COUNT                            03798000
+037990         MOVE YTD-T-ID-NUMBER (YTD-SUB) TO YTD-ID-NUMBER          03799000
+038000         MOVE YTD-T-HR-USED (YTD-SUB) TO YTD-HR-USED              03800000
+038010         MOVE YTD-T-REG-PAY (YTD-SUB) TO YTD-REG-PAY              03801000
+038020         MOVE YTD-T-OT-PAY (YTD-SUB) TO YTD-OT-PAY                03802000
+038030         MOVE YTD-T-DEDS (YTD-SUB) TO YTD-DEDS                    03803000
+038040         MOVE YTD-T-NET-PAY (YTD-SUB) TO YTD-NET-PAY              03804000
+038050         WRITE YTD-REC                                            03805000
+038060         ADD 1 TO YTD-SUB                                         03806000
+038070     END-PERFORM                                                  03807000
+038080     CLOSE YTD-FILE                                               03808000
+038090     .                                                            03809000
+038100                                                                  03810000
+038110 015-CHECK-RESTART.                                               03811000
+038120     OPEN INPUT CHECKPOINT-FILE                                   03812000
+038130     READ CHECKPOINT-FILE                                         03813000
+038140       AT END                                                     03814000
+038150         MOVE "NO" TO WS-RESTART-FLAG                             03815000
+038160       NOT AT END                                                 03816000
+038170         MOVE "YES" TO WS-RESTART-FLAG                            03817000
+038180         MOVE CK-REC-COUNT TO REC-COUNT                           03818000
+038210         MOVE CK-FT-HR-USED TO FT-HR-USED                         03821000
+038220         MOVE CK-FT-NET-PAY TO FT-NET-PAY                         03822000
+038230         MOVE CK-FT-REG-PAY TO FT-REG-PAY                         03823000
+038240         MOVE CK-FT-OT-PAY TO FT-OT-PAY                           03824000
+038250         MOVE CK-FT-EMP-DEDS TO FT-EMP-DEDS                       03825000
+038260         MOVE CK-DT-HR-USED TO DT-HR-USED                         03826000
+038270         MOVE CK-DT-NET-PAY TO DT-NET-PAY                         03827000
+038280         MOVE CK-DT-REG-PAY TO DT-REG-PAY                         03828000
+038290         MOVE CK-DT-OT-PAY TO DT-OT-PAY                           03829000
+038300         MOVE CK-DT-EMP-DEDS TO DT-EMP-DEDS                       03830000
+038310         MOVE CK-PT-HR-USED TO PT-HR-USED                         03831000
+038320         MOVE CK-PT-NET-PAY TO PT-NET-PAY                         03832000
+038330         MOVE CK-PT-REG-PAY TO PT-REG-PAY                         03833000
+038340         MOVE CK-PT-OT-PAY TO PT-OT-PAY                           03834000
+038350         MOVE CK-PT-EMP-DEDS TO PT-EMP-DEDS                       03835000
+038352         MOVE CK-DT-EMP-COUNT TO DT-EMP-COUNT                     03835200
+038354         MOVE CK-PT-EMP-COUNT TO PT-EMP-COUNT                     03835400
+038360     END-READ                                                     03836000
+038370     CLOSE CHECKPOINT-FILE                                        03837000
+038380     IF WS-RESTART-FLAG = "YES"                                   03838000
+038390         PERFORM 016-SKIP-PROCESSED-RECORDS                       03839000
+038400     END-IF                                                       03840000
+038410     .                                                            03841000
+038420                                                                  03842000
+038430 016-SKIP-PROCESSED-RECORDS.                                      03843000
+038440     MOVE 1 TO WS-SKIP-SUB                                        03844000
+038450     PERFORM UNTIL WS-SKIP-SUB > REC-COUNT                        03845000
+038460         READ PAY-FILE INTO WS-PAY-REC                            03846000
+038470           AT END                                                 03847000
+038480             MOVE "YES" TO EOF-FLAG                               03848000
+038481           NOT AT END                                             03848100
+038481             IF WS-SKIP-SUB = 1                                   03848110
+038481                 MOVE PAY-DIV TO DD-DIV                           03848120
+038481                 MOVE PAY-DEPT TO DD-DEPT                         03848130
+038481             END-IF                                               03848140
+038481             PERFORM 350-CHECK-SEQUENCE                           03848150
+038481             IF SEQ-ERROR-FLAG = 'YES'                            03848160
+038481                 ADD 1 TO SEQ-ERROR-COUNT                         03848170
+038481             ELSE                                                 03848180
+038482                 PERFORM 310-NAME-SETUP                           03848200
+038483                 PERFORM 400-CAL-PAY                              03848300
+038484                 PERFORM 990-UPDATE-YTD                           03848400
+038484                 MOVE PAY-DIV TO DD-DIV                           03848410
+038484                 MOVE PAY-DEPT TO DD-DEPT                         03848420
+038484             END-IF                                               03848430
+038490         END-READ                                                 03849000
+038500         ADD 1 TO WS-SKIP-SUB                                     03850000
+038510     END-PERFORM                                                  03851000
+038520     .                                                            03852000
+038530                                                                  03853000
+038540 017-WRITE-CHECKPOINT.                                            03854000
+038550     MOVE REC-COUNT TO CK-REC-COUNT                               03855000
+038560     MOVE DD-DIV TO CK-DD-DIV                                     03856000
+038570     MOVE DD-DEPT TO CK-DD-DEPT                                   03857000
+038580     MOVE FT-HR-USED TO CK-FT-HR-USED                             03858000
+038590     MOVE FT-NET-PAY TO CK-FT-NET-PAY                             03859000
+038600     MOVE FT-REG-PAY TO CK-FT-REG-PAY                             03860000
+038610     MOVE FT-OT-PAY TO CK-FT-OT-PAY                               03861000
+038620     MOVE FT-EMP-DEDS TO CK-FT-EMP-DEDS                           03862000
+038630     MOVE DT-HR-USED TO CK-DT-HR-USED                             03863000
+038640     MOVE DT-NET-PAY TO CK-DT-NET-PAY                             03864000
+038650     MOVE DT-REG-PAY TO CK-DT-REG-PAY                             03865000
+038660     MOVE DT-OT-PAY TO CK-DT-OT-PAY                               03866000
+038670     MOVE DT-EMP-DEDS TO CK-DT-EMP-DEDS                           03867000
+038672     MOVE DT-EMP-COUNT TO CK-DT-EMP-COUNT                         03867200
+038680     MOVE PT-HR-USED TO CK-PT-HR-USED                             03868000
+038690     MOVE PT-NET-PAY TO CK-PT-NET-PAY                             03869000
+038700     MOVE PT-REG-PAY TO CK-PT-REG-PAY                             03870000
+038710     MOVE PT-OT-PAY TO CK-PT-OT-PAY                               03871000
+038720     MOVE PT-EMP-DEDS TO CK-PT-EMP-DEDS                           03872000
+038722     MOVE PT-EMP-COUNT TO CK-PT-EMP-COUNT                         03872200
+038730     OPEN OUTPUT CHECKPOINT-FILE                                  03873000
+038740     WRITE CK-REC                                                 03874000
+038750     CLOSE CHECKPOINT-FILE                                        03875000
+038760     .                                                            03876000
+038770                                                                  03877000
+038780 019-CLEAR-CHECKPOINT.                                            03878000
+038790     OPEN OUTPUT CHECKPOINT-FILE                                  03879000
+038800     CLOSE CHECKPOINT-FILE                                        03880000
+038810     .                                                            03881000
