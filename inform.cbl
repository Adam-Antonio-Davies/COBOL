@@ -20,6 +20,7 @@
 002000 FILE-CONTROL.                                                    00200000
 002100     SELECT PAY-FILE               ASSIGN TO MYINFILE.            00210022
 002200     SELECT PRINT-FILE             ASSIGN TO MYREPORT.            00220022
+002250     SELECT OPTIONAL EMPLOYEE-MASTER-FILE ASSIGN TO EMPMSTR.      00225000
 002300                                                                  00230000
 002400 DATA DIVISION.                                                   00240000
 002500 FILE SECTION.                                                    00250000
@@ -27,12 +28,16 @@
 002700 FD  PAY-FILE                                                     00270000
 002800     RECORDING MODE IS F.                                         00280000
 002900 01  PAY-REC.                                                     00290001
-003000     10  FILLER                    PIC X(080).                    00300022
+003000     10  FILLER                    PIC X(095).                    00300000
 003100                                                                  00310000
 003200 FD  PRINT-FILE                                                   00320000
 003300     RECORDING MODE IS F.                                         00330000
 003400 01  PRINT-REC.                                                   00340000
 003500     10  FILLER                    PIC X(132).                    00350022
+003520                                                                  00352000
+003540 FD  EMPLOYEE-MASTER-FILE                                         00354000
+003560     RECORDING MODE IS F.                                         00356000
+003580     COPY EMPMSTR.                                                00358000
 003600                                                                  00360000
 003700 WORKING-STORAGE SECTION.                                         00370000
 003800                                                                  00380000
@@ -42,6 +47,25 @@
 004200     10  REC-COUNT                 PIC 9(05) VALUE ZERO.          00420022
 004300     10  WS-LINE-COUNT             PIC 9(03) VALUE 0.             00430022
 004400     10  WS-PAGE                   PIC 9(03) VALUE 0.             00440022
+004410     10  EXC-COUNT                 PIC 9(03) VALUE ZERO.          00441000
+004406                                                                  00440600
+004412 01  EMP-MASTER-TABLE.                                            00441200
+004418     10  EMP-COUNT                 PIC 9(03) VALUE ZERO.          00441800
+004424     10  EMP-ITEM                  OCCURS 200 TIMES.              00442400
+004430         15  EMP-T-ID-NUMBER       PIC X(05).                     00443000
+004436         15  EMP-T-MID-INIT        PIC X(01).                     00443600
+004442         15  EMP-T-DEPENDENTS      PIC 9(02).                     00444200
+004448         15  EMP-T-LAST-RAISE-DATE PIC X(08).                     00444800
+004454         15  EMP-T-NOTES           PIC X(30).                     00445400
+004460                                                                  00446000
+004466 01  EMP-SUB                       PIC 9(03) VALUE ZERO.          00446600
+004472 01  EMP-FOUND-FLAG                PIC X(03) VALUE "NO".          00447200
+004478 01  EMP-EOF-FLAG                  PIC X(03) VALUE "NO".          00447800
+004484 01  WS-DEP-ED                     PIC Z9.                        00448400
+004487 01  WS-REC-COUNT-LINE.                                           00448700
+004490     10  FILLER                    PIC X(14) VALUE                00449000
+004493         'RECORDS READ: '.                                        00449300
+004496     10  WS-REC-COUNT-ED           PIC ZZZZ9.                     00449600
 004500                                                                  00450015
 004600 01  PAY-CAL-FIELDS.                                              00460043
 004700     10  PC-EMP-PAY                PIC S9(07)V99 VALUE 0.         00470059
@@ -84,7 +108,16 @@
 008400         15  H-HH                  PIC Z9.                        00840012
 008500         15  H-COLON               PIC X(01) VALUE ':'.           00850012
 008600         15  H-MN                  PIC 9(02).                     00860012
-008700     10  FILLER                    PIC X(04) VALUE SPACES.        00870012
+008610     10  FILLER                    PIC X(02) VALUE SPACES.        00861000
+008620     10  FILLER                    PIC X(11) VALUE                00862000
+008630         'PER ENDING '.                                           00863000
+008640     10  H-PERIOD-DATE.                                           00864000
+008650         15  H-PER-MM              PIC 9(02).                     00865000
+008660         15  H-PER-SLASH1          PIC X(01) VALUE '/'.           00866000
+008670         15  H-PER-DD              PIC 9(02).                     00867000
+008680         15  H-PER-SLASH2          PIC X(01) VALUE '/'.           00868000
+008690         15  H-PER-YY              PIC 9(02).                     00869000
+008700     10  FILLER                    PIC X(02) VALUE SPACES.        00870000
 008800     10  FILLER                    PIC X(40) VALUE                00880013
 008900         'PROGRAM 4, (20) ADAM DAVIES            '.               00890056
 009000     10  FILLER                    PIC X(05) VALUE SPACES.        00900012
@@ -102,14 +135,23 @@
 010200 010-START-HERE.                                                  01020010
 010300     OPEN INPUT PAY-FILE                                          01030010
 010400     OPEN OUTPUT PRINT-FILE                                       01040010
+010450     PERFORM 845-LOAD-EMPLOYEES                                   01045000
 010500     PERFORM 100-READ-INPUT                                       01050010
 010600     PERFORM 850-GET-DATE                                         01060014
 010700                                                                  01070012
 010800     PERFORM 300-PROCESS-DATA                                     01080010
 010900       UNTIL EOF-FLAG = "YES"                                     01090010
 011000                                                                  01100005
+011050     PERFORM 900-PRINT-REC-COUNT                                  01105000
 011100     CLOSE PAY-FILE                                               01110010
 011200     CLOSE PRINT-FILE                                             01120010
+011210     IF REC-COUNT <= 1                                            01121000
+011212         MOVE 8 TO RETURN-CODE                                    01121200
+011214     ELSE                                                         01121400
+011216         IF EXC-COUNT > 0                                         01121600
+011218             MOVE 4 TO RETURN-CODE                                01121800
+011220         END-IF                                                   01122000
+011222     END-IF                                                       01122200
 011300     GOBACK.                                                      01130010
 011400                                                                  01140010
 011500 100-READ-INPUT.                                                  01150010
@@ -120,6 +162,7 @@
 012000     ADD 1 TO REC-COUNT.                                          01200010
 012100                                                                  01210010
 012200 300-PROCESS-DATA.                                                01220010
+012250     PERFORM 340-EMP-LOOKUP                                       01225000
 012300     PERFORM 800-PRINT-HEADINGS                                   01230057
 012400     MOVE 'DIVISION:' TO PR-TITLES                                01240057
 012500     MOVE PAY-DIV TO PR-ALPHA                                     01250057
@@ -143,6 +186,9 @@
 014300     MOVE PAY-FIRST-NAME TO PR-ALPHA                              01430059
 014400     PERFORM 700-PRINT-LINE                                       01440059
 014500     MOVE 'MIDDLE INIT:' TO PR-TITLES                             01450059
+014525     IF EMP-FOUND-FLAG = "YES"                                    01452500
+014550         MOVE EMP-T-MID-INIT (EMP-SUB) TO PR-ALPHA                01455000
+014575     END-IF                                                       01457500
 014600     PERFORM 700-PRINT-LINE                                       01460059
 014700     MOVE 'PAY TYPE:' TO PR-TITLES                                01470059
 014800     MOVE PAY-PAY-TYPE TO PR-ALPHA                                01480059
@@ -153,18 +199,40 @@
 015300     MOVE 'DEDUCTIONS:' TO PR-TITLES                              01530059
 015400     MOVE PAY-EMP-DEDS TO PR-DOLLAR                               01540061
 015500     PERFORM 700-PRINT-LINE                                       01550059
+015510     MOVE 'TAX:' TO PR-TITLES                                     01551000
+015511     MOVE PAY-DED-TAX TO PR-DOLLAR                                01551100
+015512     PERFORM 700-PRINT-LINE                                       01551200
+015513     MOVE 'INSURANCE:' TO PR-TITLES                               01551300
+015514     MOVE PAY-DED-INS TO PR-DOLLAR                                01551400
+015515     PERFORM 700-PRINT-LINE                                       01551500
+015516     MOVE 'RETIREMENT:' TO PR-TITLES                              01551600
+015517     MOVE PAY-DED-RET TO PR-DOLLAR                                01551700
+015518     PERFORM 700-PRINT-LINE                                       01551800
+015519     MOVE 'GARNISHMENT:' TO PR-TITLES                             01551900
+015520     MOVE PAY-DED-GARN TO PR-DOLLAR                               01552000
+015521     PERFORM 700-PRINT-LINE                                       01552100
 015600     PERFORM 330-PROCESS-DATA-PART3                               01560059
 015700     .                                                            01570059
 015800                                                                  01580059
 015900 330-PROCESS-DATA-PART3.                                          01590059
 016000     MOVE 'DEPENDENTS:' TO PR-TITLES                              01600059
+016020     IF EMP-FOUND-FLAG = "YES"                                    01602000
+016040         MOVE EMP-T-DEPENDENTS (EMP-SUB) TO WS-DEP-ED             01604000
+016060         MOVE WS-DEP-ED TO PR-ALPHA                               01606000
+016080     END-IF                                                       01608000
 016100     PERFORM 700-PRINT-LINE                                       01610059
 016200     MOVE 'DATE LAST RAISE:' TO PR-TITLES                         01620059
+016225     IF EMP-FOUND-FLAG = "YES"                                    01622500
+016250         MOVE EMP-T-LAST-RAISE-DATE (EMP-SUB) TO PR-ALPHA         01625000
+016275     END-IF                                                       01627500
 016300     PERFORM 700-PRINT-LINE                                       01630059
 016400     MOVE 'ANNUAL SALARY:' TO PR-TITLES                           01640059
 016500     PERFORM 400-CAL-PAY                                          01650059
 016600     PERFORM 700-PRINT-LINE                                       01660059
 016700     MOVE 'NOTES:' TO PR-TITLES                                   01670059
+016725     IF EMP-FOUND-FLAG = "YES"                                    01672500
+016750         MOVE EMP-T-NOTES (EMP-SUB) TO PR-ALPHA                   01675000
+016775     END-IF                                                       01677500
 016800     PERFORM 700-PRINT-LINE                                       01680059
 016900     PERFORM 100-READ-INPUT                                       01690059
 017000     .                                                            01700034
@@ -179,6 +247,7 @@
 017900         ELSE                                                     01790028
 018000             MOVE "*** INVALID PAY TYPE ***"                      01800062
 018100             TO PR-ALPHA                                          01810059
+018110             ADD 1 TO EXC-COUNT                                   01811000
 018200         END-IF                                                   01820029
 018300     END-IF                                                       01830029
 018400     .                                                            01840027
@@ -194,6 +263,13 @@
 019400     PERFORM 420-ANNUAL                                           01940059
 019500     .                                                            01950027
 019600                                                                  01960042
+019612 900-PRINT-REC-COUNT.                                             01961200
+019624     MOVE 'RECORDS READ:' TO PR-TITLES                            01962400
+019636     MOVE REC-COUNT TO WS-REC-COUNT-ED                            01963600
+019648     MOVE WS-REC-COUNT-ED TO PR-ALPHA                             01964800
+019660     PERFORM 700-PRINT-LINE                                       01966000
+019672     .                                                            01967200
+019684                                                                  01968400
 019700 700-PRINT-LINE.                                                  01970012
 019800     PERFORM 750-WRITE                                            01980012
 019900     IF WS-LINE-COUNT > 50                                        01990012
@@ -213,6 +289,9 @@
 021300 800-PRINT-HEADINGS.                                              02130012
 021400     ADD 1 TO WS-PAGE                                             02140012
 021500     MOVE WS-PAGE TO H-PAGE                                       02150012
+021525     MOVE PAY-PERIOD-END-MM TO H-PER-MM                           02152500
+021550     MOVE PAY-PERIOD-END-DD TO H-PER-DD                           02155000
+021575     MOVE PAY-PERIOD-END-YY TO H-PER-YY                           02157500
 021600     WRITE PRINT-REC FROM HEADING-1                               02160012
 021700       AFTER ADVANCING PAGE                                       02170012
 021800     END-WRITE                                                    02180012
@@ -233,3 +312,42 @@
 023300     MOVE MN TO H-MN                                              02330012
 023400     .                                                            02340012
 023500                                                                  02350042
+023510                                                                  02351000
+023520 340-EMP-LOOKUP.                                                  02352000
+023530     MOVE "NO" TO EMP-FOUND-FLAG                                  02353000
+023540     MOVE 1 TO EMP-SUB                                            02354000
+023550     PERFORM 345-EMP-CHECK                                        02355000
+023560       UNTIL EMP-FOUND-FLAG = "YES"                               02356000
+023570       OR EMP-SUB > EMP-COUNT                                     02357000
+023580     .                                                            02358000
+023590                                                                  02359000
+023600 345-EMP-CHECK.                                                   02360000
+023610     IF EMP-T-ID-NUMBER (EMP-SUB) = PAY-ID-NUMBER                 02361000
+023620         MOVE "YES" TO EMP-FOUND-FLAG                             02362000
+023630     ELSE                                                         02363000
+023640         ADD 1 TO EMP-SUB                                         02364000
+023650     END-IF                                                       02365000
+023660     .                                                            02366000
+023670                                                                  02367000
+023680 845-LOAD-EMPLOYEES.                                              02368000
+023690     OPEN INPUT EMPLOYEE-MASTER-FILE                              02369000
+023700     MOVE "NO" TO EMP-EOF-FLAG                                    02370000
+023710     MOVE 0 TO EMP-COUNT                                          02371000
+023720     PERFORM UNTIL EMP-EOF-FLAG = "YES"                           02372000
+023730         READ EMPLOYEE-MASTER-FILE                                02373000
+023740           AT END                                                 02374000
+023750             MOVE "YES" TO EMP-EOF-FLAG                           02375000
+023760           NOT AT END                                             02376000
+023765     IF EMP-COUNT < 200                                           02376500
+023770             ADD 1 TO EMP-COUNT                                   02377000
+023780             MOVE EMP-ID-NUMBER TO EMP-T-ID-NUMBER (EMP-COUNT)    02378000
+023790             MOVE EMP-MID-INIT TO EMP-T-MID-INIT (EMP-COUNT)      02379000
+023800             MOVE EMP-DEPENDENTS TO EMP-T-DEPENDENTS (EMP-COUNT)  02380000
+023810             MOVE EMP-LAST-RAISE-DATE TO                          02381000
+023820                 EMP-T-LAST-RAISE-DATE (EMP-COUNT)                02382000
+023830             MOVE EMP-NOTES TO EMP-T-NOTES (EMP-COUNT)            02383000
+023835     END-IF                                                       02383500
+023840         END-READ                                                 02384000
+023850     END-PERFORM                                                  02385000
+023860     CLOSE EMPLOYEE-MASTER-FILE                                   02386000
+023870     .                                                            02387000
