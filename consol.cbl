@@ -0,0 +1,306 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    CONSOL.                                           00020000
+000300 AUTHOR.        CSU0020 ADAM DAVIES.                              00030000
+000400**************************************************************    00040000
+000500*                                                            *    00050000
+000600*    EXAMPLE PAYROLL PROGRAM SERIES FOR CPSC3111 (COBOL).    *    00060000
+000700*    CONSOLIDATES UP TO FIVE PER-LOCATION PAYROLL            *    00070000
+000800*    EXTRACTS INTO ONE PAY-FILE AND REPORTS EACH             *    00080000
+000900*    EXTRACT'S RECORD COUNT AGAINST THE COMBINED TOTAL.      *    00090000
+001000*                                                            *    00100000
+001100**************************************************************    00110000
+001200                                                                  00120000
+001300 ENVIRONMENT DIVISION.                                            00130000
+001400 CONFIGURATION SECTION.                                           00140000
+001500 SOURCE-COMPUTER.                                                 00150000
+001600     Z13                                                          00160000
+001700     WITH DEBUGGING MODE                                          00170000
+001800     .                                                            00180000
+001900                                                                  00190000
+002000 INPUT-OUTPUT SECTION.                                            00200000
+002100                                                                  00210000
+002200 FILE-CONTROL.                                                    00220000
+002300     SELECT OPTIONAL EXTRACT-FILE-1 ASSIGN TO EXTRACT1.           00230000
+002400     SELECT OPTIONAL EXTRACT-FILE-2 ASSIGN TO EXTRACT2.           00240000
+002500     SELECT OPTIONAL EXTRACT-FILE-3 ASSIGN TO EXTRACT3.           00250000
+002600     SELECT OPTIONAL EXTRACT-FILE-4 ASSIGN TO EXTRACT4.           00260000
+002700     SELECT OPTIONAL EXTRACT-FILE-5 ASSIGN TO EXTRACT5.           00270000
+002800     SELECT PAY-FILE               ASSIGN TO MYINFILE.            00280000
+002900     SELECT PRINT-FILE             ASSIGN TO MYREPORT.            00290000
+003000                                                                  00300000
+003100 DATA DIVISION.                                                   00310000
+003200 FILE SECTION.                                                    00320000
+003300                                                                  00330000
+003400 FD  EXTRACT-FILE-1                                               00340000
+003500     RECORDING MODE IS F.                                         00350000
+003600 01  EX1-REC                   PIC X(095).                        00360000
+003700                                                                  00370000
+003800 FD  EXTRACT-FILE-2                                               00380000
+003900     RECORDING MODE IS F.                                         00390000
+004000 01  EX2-REC                   PIC X(095).                        00400000
+004100                                                                  00410000
+004200 FD  EXTRACT-FILE-3                                               00420000
+004300     RECORDING MODE IS F.                                         00430000
+004400 01  EX3-REC                   PIC X(095).                        00440000
+004500                                                                  00450000
+004600 FD  EXTRACT-FILE-4                                               00460000
+004700     RECORDING MODE IS F.                                         00470000
+004800 01  EX4-REC                   PIC X(095).                        00480000
+004900                                                                  00490000
+005000 FD  EXTRACT-FILE-5                                               00500000
+005100     RECORDING MODE IS F.                                         00510000
+005200 01  EX5-REC                   PIC X(095).                        00520000
+005300                                                                  00530000
+005400 FD  PAY-FILE                                                     00540000
+005500     RECORDING MODE IS F.                                         00550000
+005600 01  PAY-REC.                                                     00560000
+005700     10  FILLER                PIC X(095).                        00570000
+005800                                                                  00580000
+005900 FD  PRINT-FILE                                                   00590000
+006000     RECORDING MODE IS F.                                         00600000
+006100 01  PRINT-REC.                                                   00610000
+006200     10  FILLER                PIC X(132).                        00620000
+006300                                                                  00630000
+006400 WORKING-STORAGE SECTION.                                         00640000
+006500                                                                  00650000
+006600 01  WS-COUNTERS-FLAGS.                                           00660000
+006700     10  WS-SPACING            PIC 9(01) VALUE 2.                 00670000
+006800     10  WS-LINE-COUNT         PIC 9(03) VALUE 0.                 00680000
+006900     10  WS-PAGE               PIC 9(03) VALUE 0.                 00690000
+007000     10  REC-COUNT             PIC 9(06) VALUE ZERO.              00700000
+007100                                                                  00710000
+007200 01  EXTRACT-EOF-FLAGS.                                           00720000
+007300     10  EXT1-EOF-FLAG         PIC X(03) VALUE "NO".              00730000
+007400     10  EXT2-EOF-FLAG         PIC X(03) VALUE "NO".              00740000
+007500     10  EXT3-EOF-FLAG         PIC X(03) VALUE "NO".              00750000
+007600     10  EXT4-EOF-FLAG         PIC X(03) VALUE "NO".              00760000
+007700     10  EXT5-EOF-FLAG         PIC X(03) VALUE "NO".              00770000
+007750 10  PAY-EOF-FLAG          PIC X(03) VALUE "NO".                  00775000
+007800                                                                  00780000
+007900 01  EXTRACT-TOTALS.                                              00790000
+008000     10  EXT1-COUNT            PIC 9(05) VALUE ZERO.              00800000
+008100     10  EXT2-COUNT            PIC 9(05) VALUE ZERO.              00810000
+008200     10  EXT3-COUNT            PIC 9(05) VALUE ZERO.              00820000
+008300     10  EXT4-COUNT            PIC 9(05) VALUE ZERO.              00830000
+008400     10  EXT5-COUNT            PIC 9(05) VALUE ZERO.              00840000
+008500     10  WS-EXTRACT-TOTAL      PIC 9(06) VALUE ZERO.              00850000
+008600                                                                  00860000
+008700 01  WS-DATE.                                                     00870000
+008800     10  YY                    PIC 9(02).                         00880000
+008900     10  MM                    PIC 9(02).                         00890000
+009000     10  DD                    PIC 9(02).                         00900000
+009100                                                                  00910000
+009200 01  WS-TIME.                                                     00920000
+009300     10  HH                    PIC 9(02).                         00930000
+009400     10  MN                    PIC 9(02).                         00940000
+009500     10  SS                    PIC 9(02).                         00950000
+009600     10  MS                    PIC 9(02).                         00960000
+009700                                                                  00970000
+009800 01  HEADING-1.                                                   00980000
+009900     10  FILLER                PIC X(02) VALUE SPACES.            00990000
+010000     10  H-DATE.                                                  01000000
+010100         15  H-MM              PIC 9(02).                         01010000
+010200         15  H-SLASH1          PIC X(01) VALUE '/'.               01020000
+010300         15  H-DD              PIC 9(02).                         01030000
+010400         15  H-SLASH2          PIC X(01) VALUE '/'.               01040000
+010500         15  H-YY              PIC 9(02).                         01050000
+010600     10  FILLER                PIC X(03) VALUE SPACES.            01060000
+010700     10  H-TIME.                                                  01070000
+010800         15  H-HH              PIC Z9.                            01080000
+010900         15  H-COLON           PIC X(01) VALUE ':'.               01090000
+011000         15  H-MN              PIC 9(02).                         01100000
+011100     10  FILLER                PIC X(04) VALUE SPACES.            01110000
+011200     10  FILLER                PIC X(40) VALUE                    01120000
+011300         'PAYROLL EXTRACT CONSOLIDATION          '.               01130000
+011400     10  FILLER                PIC X(05) VALUE SPACES.            01140000
+011500     10  FILLER                PIC X(06) VALUE 'PAGE: '.          01150000
+011600     10  H-PAGE                PIC Z(03).                         01160000
+011700                                                                  01170000
+011800 01  HEADING-2.                                                   01180000
+011900     10  FILLER                PIC X(40) VALUE                    01190000
+012000         'SOURCE                  RECORDS READ   '.               01200000
+012100     10  FILLER                PIC X(40) VALUE SPACES.            01210000
+012200                                                                  01220000
+012300 01  WS-PRINT-REC              VALUE SPACES.                      01230000
+012400     05  PR-LABEL              PIC X(20).                         01240000
+012500     05  FILLER                PIC X(05).                         01250000
+012600     05  PR-COUNT              PIC ZZZ,ZZ9.                       01260000
+012700     05  FILLER                PIC X(05).                         01270000
+012800     05  PR-NOTE               PIC X(30).                         01280000
+012900     05  FILLER                PIC X(65).                         01290000
+013000                                                                  01300000
+013100 PROCEDURE DIVISION.                                              01310000
+013200                                                                  01320000
+013300 010-START-HERE.                                                  01330000
+013400     OPEN OUTPUT PAY-FILE                                         01340000
+013500     OPEN OUTPUT PRINT-FILE                                       01350000
+013600     PERFORM 850-GET-DATE                                         01360000
+013700     PERFORM 800-PRINT-HEADINGS                                   01370000
+013800     PERFORM 410-PROCESS-EXTRACT-1                                01380000
+013900     PERFORM 420-PROCESS-EXTRACT-2                                01390000
+014000     PERFORM 430-PROCESS-EXTRACT-3                                01400000
+014100     PERFORM 440-PROCESS-EXTRACT-4                                01410000
+014200     PERFORM 450-PROCESS-EXTRACT-5                                01420000
+014250     CLOSE PAY-FILE                                               01425000
+014270     PERFORM 500-VERIFY-PAY-FILE                                  01427000
+014300     PERFORM 600-PRINT-RECONCILIATION                             01430000
+014500     CLOSE PRINT-FILE                                             01450000
+014600     GOBACK.                                                      01460000
+014700                                                                  01470000
+014800 410-PROCESS-EXTRACT-1.                                           01480000
+014900     OPEN INPUT EXTRACT-FILE-1                                    01490000
+015000     MOVE "NO" TO EXT1-EOF-FLAG                                   01500000
+015100     MOVE 0 TO EXT1-COUNT                                         01510000
+015200     PERFORM UNTIL EXT1-EOF-FLAG = "YES"                          01520000
+015300         READ EXTRACT-FILE-1                                      01530000
+015400           AT END                                                 01540000
+015500             MOVE "YES" TO EXT1-EOF-FLAG                          01550000
+015600           NOT AT END                                             01560000
+015700             ADD 1 TO EXT1-COUNT                                  01570000
+015900             WRITE PAY-REC FROM EX1-REC                           01590000
+016000     END-PERFORM                                                  01600000
+016100     CLOSE EXTRACT-FILE-1                                         01610000
+016200     .                                                            01620000
+016300                                                                  01630000
+016400 420-PROCESS-EXTRACT-2.                                           01640000
+016500     OPEN INPUT EXTRACT-FILE-2                                    01650000
+016600     MOVE "NO" TO EXT2-EOF-FLAG                                   01660000
+016700     MOVE 0 TO EXT2-COUNT                                         01670000
+016800     PERFORM UNTIL EXT2-EOF-FLAG = "YES"                          01680000
+016900         READ EXTRACT-FILE-2                                      01690000
+017000           AT END                                                 01700000
+017100             MOVE "YES" TO EXT2-EOF-FLAG                          01710000
+017200           NOT AT END                                             01720000
+017300             ADD 1 TO EXT2-COUNT                                  01730000
+017500             WRITE PAY-REC FROM EX2-REC                           01750000
+017600     END-PERFORM                                                  01760000
+017700     CLOSE EXTRACT-FILE-2                                         01770000
+017800     .                                                            01780000
+017900                                                                  01790000
+018000 430-PROCESS-EXTRACT-3.                                           01800000
+018100     OPEN INPUT EXTRACT-FILE-3                                    01810000
+018200     MOVE "NO" TO EXT3-EOF-FLAG                                   01820000
+018300     MOVE 0 TO EXT3-COUNT                                         01830000
+018400     PERFORM UNTIL EXT3-EOF-FLAG = "YES"                          01840000
+018500         READ EXTRACT-FILE-3                                      01850000
+018600           AT END                                                 01860000
+018700             MOVE "YES" TO EXT3-EOF-FLAG                          01870000
+018800           NOT AT END                                             01880000
+018900             ADD 1 TO EXT3-COUNT                                  01890000
+019100             WRITE PAY-REC FROM EX3-REC                           01910000
+019200     END-PERFORM                                                  01920000
+019300     CLOSE EXTRACT-FILE-3                                         01930000
+019400     .                                                            01940000
+019500                                                                  01950000
+019600 440-PROCESS-EXTRACT-4.                                           01960000
+019700     OPEN INPUT EXTRACT-FILE-4                                    01970000
+019800     MOVE "NO" TO EXT4-EOF-FLAG                                   01980000
+019900     MOVE 0 TO EXT4-COUNT                                         01990000
+020000     PERFORM UNTIL EXT4-EOF-FLAG = "YES"                          02000000
+020100         READ EXTRACT-FILE-4                                      02010000
+020200           AT END                                                 02020000
+020300             MOVE "YES" TO EXT4-EOF-FLAG                          02030000
+020400           NOT AT END                                             02040000
+020500             ADD 1 TO EXT4-COUNT                                  02050000
+020700             WRITE PAY-REC FROM EX4-REC                           02070000
+020800     END-PERFORM                                                  02080000
+020900     CLOSE EXTRACT-FILE-4                                         02090000
+021000     .                                                            02100000
+021100                                                                  02110000
+021200 450-PROCESS-EXTRACT-5.                                           02120000
+021300     OPEN INPUT EXTRACT-FILE-5                                    02130000
+021400     MOVE "NO" TO EXT5-EOF-FLAG                                   02140000
+021500     MOVE 0 TO EXT5-COUNT                                         02150000
+021600     PERFORM UNTIL EXT5-EOF-FLAG = "YES"                          02160000
+021700         READ EXTRACT-FILE-5                                      02170000
+021800           AT END                                                 02180000
+021900             MOVE "YES" TO EXT5-EOF-FLAG                          02190000
+022000           NOT AT END                                             02200000
+022100             ADD 1 TO EXT5-COUNT                                  02210000
+022300             WRITE PAY-REC FROM EX5-REC                           02230000
+022400     END-PERFORM                                                  02240000
+022500     CLOSE EXTRACT-FILE-5                                         02250000
+022600     .                                                            02260000
+022700                                                                  02270000
+022710 500-VERIFY-PAY-FILE.                                             02271000
+022720     OPEN INPUT PAY-FILE                                          02272000
+022730     MOVE "NO" TO PAY-EOF-FLAG                                    02273000
+022740     PERFORM UNTIL PAY-EOF-FLAG = "YES"                           02274000
+022750         READ PAY-FILE                                            02275000
+022760           AT END                                                 02276000
+022770             MOVE "YES" TO PAY-EOF-FLAG                           02277000
+022780           NOT AT END                                             02278000
+022790             ADD 1 TO REC-COUNT                                   02279000
+022800     END-PERFORM                                                  02280000
+022810     CLOSE PAY-FILE                                               02281000
+022820     .                                                            02282000
+022830                                                                  02283000
+022800 600-PRINT-RECONCILIATION.                                        02280000
+022900     ADD EXT1-COUNT EXT2-COUNT EXT3-COUNT EXT4-COUNT EXT5-COUNT   02290000
+023000       GIVING WS-EXTRACT-TOTAL                                    02300000
+023100     MOVE 'EXTRACT1' TO PR-LABEL                                  02310000
+023200     MOVE EXT1-COUNT TO PR-COUNT                                  02320000
+023300     PERFORM 700-PRINT-LINE                                       02330000
+023400     MOVE 'EXTRACT2' TO PR-LABEL                                  02340000
+023500     MOVE EXT2-COUNT TO PR-COUNT                                  02350000
+023600     PERFORM 700-PRINT-LINE                                       02360000
+023700     MOVE 'EXTRACT3' TO PR-LABEL                                  02370000
+023800     MOVE EXT3-COUNT TO PR-COUNT                                  02380000
+023900     PERFORM 700-PRINT-LINE                                       02390000
+024000     MOVE 'EXTRACT4' TO PR-LABEL                                  02400000
+024100     MOVE EXT4-COUNT TO PR-COUNT                                  02410000
+024200     PERFORM 700-PRINT-LINE                                       02420000
+024300     MOVE 'EXTRACT5' TO PR-LABEL                                  02430000
+024400     MOVE EXT5-COUNT TO PR-COUNT                                  02440000
+024500     PERFORM 700-PRINT-LINE                                       02450000
+024600     MOVE 'TOTAL INPUT RECORDS' TO PR-LABEL                       02460000
+024700     MOVE WS-EXTRACT-TOTAL TO PR-COUNT                            02470000
+024800     PERFORM 700-PRINT-LINE                                       02480000
+024900     MOVE 'COMBINED PAY-FILE' TO PR-LABEL                         02490000
+025000     MOVE REC-COUNT TO PR-COUNT                                   02500000
+025100     IF WS-EXTRACT-TOTAL = REC-COUNT                              02510000
+025200         MOVE '-- MATCH' TO PR-NOTE                               02520000
+025300     ELSE                                                         02530000
+025400         MOVE '-- MISMATCH -- CHECK EXTRACTS' TO PR-NOTE          02540000
+025500     END-IF                                                       02550000
+025600     PERFORM 700-PRINT-LINE                                       02560000
+025700     .                                                            02570000
+025800                                                                  02580000
+025900 700-PRINT-LINE.                                                  02590000
+026000     PERFORM 750-WRITE                                            02600000
+026100     IF WS-LINE-COUNT > 50                                        02610000
+026200         PERFORM 800-PRINT-HEADINGS                               02620000
+026300     END-IF                                                       02630000
+026400     .                                                            02640000
+026500                                                                  02650000
+026600 750-WRITE.                                                       02660000
+026700     WRITE PRINT-REC FROM WS-PRINT-REC                            02670000
+026800       AFTER ADVANCING WS-SPACING LINES                           02680000
+026900     END-WRITE                                                    02690000
+027000     ADD WS-SPACING TO WS-LINE-COUNT                              02700000
+027100     MOVE 1 TO WS-SPACING                                         02710000
+027200     MOVE SPACES TO WS-PRINT-REC                                  02720000
+027300     .                                                            02730000
+027400                                                                  02740000
+027500 800-PRINT-HEADINGS.                                              02750000
+027600     ADD 1 TO WS-PAGE                                             02760000
+027700     MOVE WS-PAGE TO H-PAGE                                       02770000
+027800     WRITE PRINT-REC FROM HEADING-1                               02780000
+027900       AFTER ADVANCING PAGE                                       02790000
+028000     END-WRITE                                                    02800000
+028100     MOVE HEADING-2 TO WS-PRINT-REC                               02810000
+028200     MOVE 2 TO WS-SPACING                                         02820000
+028300     PERFORM 750-WRITE                                            02830000
+028400     MOVE 2 TO WS-SPACING                                         02840000
+028500     MOVE 0 TO WS-LINE-COUNT                                      02850000
+028600     .                                                            02860000
+028700                                                                  02870000
+028800 850-GET-DATE.                                                    02880000
+028900     ACCEPT WS-DATE FROM DATE                                     02890000
+029000     MOVE MM TO H-MM                                              02900000
+029100     MOVE DD TO H-DD                                              02910000
+029200     MOVE YY TO H-YY                                              02920000
+029300     ACCEPT WS-TIME FROM TIME                                     02930000
+029400     MOVE HH TO H-HH                                              02940000
+029500     MOVE MN TO H-MN                                              02950000
+029600     .                                                            02960000
