@@ -20,6 +20,8 @@
 002000 FILE-CONTROL.                                                    00200000
 002100     SELECT PAY-FILE               ASSIGN TO MYINFILE.            00210022
 002200     SELECT PRINT-FILE             ASSIGN TO MYREPORT.            00220022
+002250     SELECT CSV-FILE           ASSIGN TO CSVFILE.                 00225000
+002275     SELECT OPTIONAL OT-CONTROL-FILE ASSIGN TO OTRULES.           00227500
 002300                                                                  00230000
 002400 DATA DIVISION.                                                   00240000
 002500 FILE SECTION.                                                    00250000
@@ -27,12 +29,21 @@
 002700 FD  PAY-FILE                                                     00270000
 002800     RECORDING MODE IS F.                                         00280000
 002900 01  PAY-REC.                                                     00290001
-003000     10  FILLER                    PIC X(080).                    00300022
+003000     10  FILLER                    PIC X(095).                    00300000
 003100                                                                  00310000
 003200 FD  PRINT-FILE                                                   00320000
 003300     RECORDING MODE IS F.                                         00330000
 003400 01  PRINT-REC.                                                   00340000
 003500     10  FILLER                    PIC X(132).                    00350022
+003516                                                                  00351600
+003532 FD  CSV-FILE                                                     00353200
+003548     RECORDING MODE IS F.                                         00354800
+003564 01  CSV-REC.                                                     00356400
+003580     10  FILLER                PIC X(061).                        00358000
+003584                                                                  00358400
+003588 FD  OT-CONTROL-FILE                                              00358800
+003592     RECORDING MODE IS F.                                         00359200
+003596     COPY OTRULES.                                                00359600
 003600                                                                  00360000
 003700 WORKING-STORAGE SECTION.                                         00370000
 003800                                                                  00380000
@@ -42,6 +53,8 @@
 004200     10  REC-COUNT                 PIC 9(05) VALUE ZERO.          00420022
 004300     10  WS-LINE-COUNT             PIC 9(03) VALUE 0.             00430022
 004400     10  WS-PAGE                   PIC 9(03) VALUE 0.             00440022
+004433     10  WS-SKIP-PRINT-FLAG        PIC X(03) VALUE "NO".          00443300
+004466     10  EXC-SUB                   PIC 9(03) VALUE ZERO.          00446600
 004500                                                                  00450015
 004600 01  PAY-CAL-FIELDS.                                              00460043
 004700     10  PC-HR-USED                PIC S9(04)V9  VALUE 0.         00470045
@@ -61,6 +74,51 @@
 006100     10  FT-REG-PAY                PIC S9(05)V99 VALUE 0.         00610043
 006200     10  FT-OT-PAY                 PIC S9(05)V99 VALUE 0.         00620043
 006300     10  FT-EMP-DEDS               PIC S9(05)V99 VALUE 0.         00630043
+006302     10  FT-TAX                    PIC S9(05)V99 VALUE 0.         00630200
+006304     10  FT-INS                    PIC S9(05)V99 VALUE 0.         00630400
+006306     10  FT-RET                    PIC S9(05)V99 VALUE 0.         00630600
+006308     10  FT-GARN                   PIC S9(05)V99 VALUE 0.         00630800
+006312                                                                  00631200
+006324 01  EXCEPTION-TABLE.                                             00632400
+006336     10  EXC-COUNT                 PIC 9(03) VALUE ZERO.          00633600
+006348     10  EXCEPTION-ITEM            OCCURS 100 TIMES.              00634800
+006360         15  EXC-LAST-NAME         PIC X(11).                     00636000
+006372         15  EXC-ID-NUMBER         PIC X(05).                     00637200
+006384         15  EXC-PAY-TYPE          PIC X(01).                     00638400
+006385                                                                  00638500
+006386 01  WS-REC-COUNT-LINE.                                           00638600
+006387     10  FILLER                    PIC X(14) VALUE                00638700
+006388         'RECORDS READ: '.                                        00638800
+006389     10  WS-REC-COUNT-ED           PIC ZZZZ9.                     00638900
+006390 01  WS-TAX-TOTAL-LINE.                                           00639000
+006391     10  FILLER                    PIC X(14) VALUE                00639100
+006393         'TAX WITHHELD: '.                                        00639300
+006394     10  WS-TAX-TOTAL-ED           PIC Z,ZZ9.99.                  00639400
+006395 01  WS-INS-TOTAL-LINE.                                           00639500
+006396     10  FILLER                    PIC X(20) VALUE                00639600
+006397         'INSURANCE WITHHELD: '.                                  00639700
+006398     10  WS-INS-TOTAL-ED           PIC Z,ZZ9.99.                  00639800
+006399 01  WS-RET-TOTAL-LINE.                                           00639900
+006400     10  FILLER                    PIC X(21) VALUE                00640000
+006401         'RETIREMENT WITHHELD: '.                                 00640100
+006402     10  WS-RET-TOTAL-ED           PIC Z,ZZ9.99.                  00640200
+006403 01  WS-GARN-TOTAL-LINE.                                          00640300
+006404     10  FILLER                    PIC X(23) VALUE                00640400
+006405         'GARNISHMENT WITHHELD: '.                                00640500
+006406     10  WS-GARN-TOTAL-ED          PIC Z,ZZ9.99.                  00640600
+006385                                                                  00638500
+006386 01  OT-RULES-TABLE.                                              00638600
+006387     10  OT-RULE-COUNT             PIC 9(03) VALUE ZERO.          00638700
+006388     10  OT-RULE-ITEM              OCCURS 50 TIMES.               00638800
+006389         15  OTR-DIV               PIC X(02).                     00638900
+006390         15  OTR-THRESHOLD         PIC 9(04)V9.                   00639000
+006391         15  OTR-MULTIPLIER        PIC 9(01)V99.                  00639100
+006392                                                                  00639200
+006393 01  WS-OT-THRESHOLD               PIC 9(04)V9  VALUE 40.0.       00639300
+006394 01  WS-OT-MULTIPLIER              PIC 9(01)V99 VALUE 1.50.       00639400
+006395 01  OT-SUB                        PIC 9(03) VALUE ZERO.          00639500
+006396 01  OT-FOUND-FLAG                 PIC X(03) VALUE 'NO'.          00639600
+006397 01  OT-EOF-FLAG                   PIC X(03) VALUE 'NO'.          00639700
 006400                                                                  00640027
 006500     COPY PAYROLL.                                                00650000
 006600                                                                  00660005
@@ -82,7 +140,25 @@
 008200         10  PR-EMP-DEDS           PIC ZZ,ZZ9.99.                 00820043
 008300         10  FILLER                PIC X(02).                     00830025
 008400         10  PR-NET-PAY            PIC ZZ,ZZ9.99CR.               00840052
-008500         10  FILLER                PIC X(59).                     00850029
+008500         10  FILLER                PIC X(54).                     00850029
+008505                                                                  00850500
+008510 01  WS-CSV-REC                  VALUE SPACES.                    00851000
+008515     05  CSV-ID                PIC X(05).                         00851500
+008520     05  FILLER                PIC X(01) VALUE ','.               00852000
+008525     05  CSV-NAME              PIC X(11).                         00852500
+008530     05  FILLER                PIC X(01) VALUE ','.               00853000
+008535     05  CSV-HOURS             PIC ZZZ9.9.                        00853500
+008540     05  FILLER                PIC X(01) VALUE ','.               00854000
+008545     05  CSV-REG-PAY           PIC ZZZZ9.99.                      00854500
+008550     05  FILLER                PIC X(01) VALUE ','.               00855000
+008555     05  CSV-OT-PAY            PIC ZZZZ9.99.                      00855500
+008560     05  FILLER                PIC X(01) VALUE ','.               00856000
+008565     05  CSV-DEDS              PIC ZZZZ9.99.                      00856500
+008570     05  FILLER                PIC X(01) VALUE ','.               00857000
+008575     05  CSV-NET-PAY           PIC -ZZZZ9.99.                     00857500
+008580                                                                  00858000
+008585 01  WS-CSV-HEADER              PIC X(061) VALUE                  00858500
+008590     'ID,NAME,HOURS,REG PAY,OT PAY,DEDS,NET PAY'.                 00859000
 008600                                                                  00860005
 008700 01  WS-DATE.                                                     00870012
 008800     10  YY                        PIC 9(02).                     00880012
@@ -108,7 +184,16 @@
 010800         15  H-HH                  PIC Z9.                        01080012
 010900         15  H-COLON               PIC X(01) VALUE ':'.           01090012
 011000         15  H-MN                  PIC 9(02).                     01100012
-011100     10  FILLER                    PIC X(04) VALUE SPACES.        01110012
+011010     10  FILLER                    PIC X(02) VALUE SPACES.        01101000
+011020     10  FILLER                    PIC X(11) VALUE                01102000
+011030         'PER ENDING '.                                           01103000
+011040     10  H-PERIOD-DATE.                                           01104000
+011050         15  H-PER-MM              PIC 9(02).                     01105000
+011060         15  H-PER-SLASH1          PIC X(01) VALUE '/'.           01106000
+011070         15  H-PER-DD              PIC 9(02).                     01107000
+011080         15  H-PER-SLASH2          PIC X(01) VALUE '/'.           01108000
+011090         15  H-PER-YY              PIC 9(02).                     01109000
+011100     10  FILLER                    PIC X(02) VALUE SPACES.        01110000
 011200     10  FILLER                    PIC X(40) VALUE                01120013
 011300         'PROGRAM 3, (20) ADAM DAVIES            '.               01130025
 011400     10  FILLER                    PIC X(05) VALUE SPACES.        01140012
@@ -126,6 +211,10 @@
 012600 010-START-HERE.                                                  01260010
 012700     OPEN INPUT PAY-FILE                                          01270010
 012800     OPEN OUTPUT PRINT-FILE                                       01280010
+012833     OPEN OUTPUT CSV-FILE                                         01283300
+012849     PERFORM 840-LOAD-OT-RULES                                    01284900
+012866     WRITE CSV-REC FROM WS-CSV-HEADER                             01286600
+012877       AFTER ADVANCING 1 LINE                                     01287700
 012900     PERFORM 100-READ-INPUT                                       01290010
 013000     PERFORM 850-GET-DATE                                         01300014
 013100     PERFORM 800-PRINT-HEADINGS                                   01310013
@@ -136,6 +225,14 @@
 013600     PERFORM 900-PRINT-FINAL-TOTALS                               01360028
 013700     CLOSE PAY-FILE                                               01370010
 013800     CLOSE PRINT-FILE                                             01380010
+013850     CLOSE CSV-FILE                                               01385000
+013870     IF REC-COUNT <= 1                                            01387000
+013872         MOVE 8 TO RETURN-CODE                                    01387200
+013874     ELSE                                                         01387400
+013876         IF EXC-COUNT > 0                                         01387600
+013878             MOVE 4 TO RETURN-CODE                                01387800
+013880         END-IF                                                   01388000
+013882     END-IF                                                       01388200
 013900     GOBACK.                                                      01390010
 014000                                                                  01400010
 014100 100-READ-INPUT.                                                  01410010
@@ -150,12 +247,53 @@
 015000     MOVE PAY-ID-NUMBER TO PR-ID-NUMBER                           01500028
 015100     MOVE PAY-HOURS-WORKED TO PR-HOURS-WORKED                     01510010
 015200     PERFORM 350-RESET                                            01520034
-015300     PERFORM 400-CAL-PAY                                          01530028
-015400     PERFORM 700-PRINT-LINE                                       01540020
+015333     MOVE 'NO' TO WS-SKIP-PRINT-FLAG                              01533300
+015366     PERFORM 400-CAL-PAY                                          01536600
+015399     IF WS-SKIP-PRINT-FLAG = 'NO'                                 01539900
+015432         PERFORM 700-PRINT-LINE                                   01543200
+015448         PERFORM 720-WRITE-CSV                                    01544800
+015465     END-IF                                                       01546500
 015500     PERFORM 500-CAL-TOTALS                                       01550029
 015600     PERFORM 100-READ-INPUT                                       01560029
 015700     .                                                            01570034
 015800                                                                  01580043
+015802 340-OT-RULE-LOOKUP.                                              01580200
+015804     MOVE 'NO' TO OT-FOUND-FLAG                                   01580400
+015806     MOVE 1 TO OT-SUB                                             01580600
+015808     PERFORM 341-OT-RULE-CHECK-DIV                                01580800
+015810       UNTIL OT-FOUND-FLAG = 'YES'                                01581000
+015812       OR OT-SUB > OT-RULE-COUNT                                  01581200
+015814     IF OT-FOUND-FLAG = 'NO'                                      01581400
+015816         MOVE 1 TO OT-SUB                                         01581600
+015818         PERFORM 342-OT-RULE-CHECK-DEFAULT                        01581800
+015820           UNTIL OT-FOUND-FLAG = 'YES'                            01582000
+015822           OR OT-SUB > OT-RULE-COUNT                              01582200
+015824     END-IF                                                       01582400
+015826     IF OT-FOUND-FLAG = 'YES'                                     01582600
+015828         MOVE OTR-THRESHOLD (OT-SUB) TO WS-OT-THRESHOLD           01582800
+015830         MOVE OTR-MULTIPLIER (OT-SUB) TO WS-OT-MULTIPLIER         01583000
+015831     ELSE                                                         01583100
+015831         MOVE 40.0 TO WS-OT-THRESHOLD                             01583110
+015831         MOVE 1.50 TO WS-OT-MULTIPLIER                            01583120
+015832     END-IF                                                       01583200
+015834     .                                                            01583400
+015836                                                                  01583600
+015838 341-OT-RULE-CHECK-DIV.                                           01583800
+015840     IF OTR-DIV (OT-SUB) = PAY-DIV                                01584000
+015842         MOVE 'YES' TO OT-FOUND-FLAG                              01584200
+015844     ELSE                                                         01584400
+015846         ADD 1 TO OT-SUB                                          01584600
+015848     END-IF                                                       01584800
+015850     .                                                            01585000
+015852                                                                  01585200
+015854 342-OT-RULE-CHECK-DEFAULT.                                       01585400
+015856     IF OTR-DIV (OT-SUB) = SPACES                                 01585600
+015858         MOVE 'YES' TO OT-FOUND-FLAG                              01585800
+015860     ELSE                                                         01586000
+015862         ADD 1 TO OT-SUB                                          01586200
+015864     END-IF                                                       01586400
+015866     .                                                            01586600
+015868                                                                  01586800
 015900 350-RESET.                                                       01590034
 016000     MOVE 0 TO PC-REG-PAY                                         01600034
 016100     MOVE 0 TO PC-OT-PAY                                          01610034
@@ -167,6 +305,7 @@
 016700     .                                                            01670029
 016800                                                                  01680042
 016900 400-CAL-PAY.                                                     01690025
+016950     PERFORM 340-OT-RULE-LOOKUP                                   01695000
 017000     MOVE PAY-HOURS-WORKED TO PC-HR-USED                          01700055
 017100     IF PAY-PAY-TYPE EQUAL "S"                                    01710028
 017200         PERFORM 420-SALARY                                       01720028
@@ -174,9 +313,14 @@
 017400         IF PAY-PAY-TYPE EQUAL "H"                                01740028
 017500             PERFORM 440-HOURLY                                   01750028
 017600         ELSE                                                     01760028
-017700             MOVE 0 TO PC-HR-USED                                 01770055
-017800             MOVE "*** INVALID PAY TYPE - RECORD IGNORED ***"     01780029
-017900               TO PR-REST                                         01790058
+017644             MOVE 0 TO PC-HR-USED                                 01764400
+017688             MOVE 'YES' TO WS-SKIP-PRINT-FLAG                     01768800
+017732             IF EXC-COUNT < 100                                   01773200
+017776                 ADD 1 TO EXC-COUNT                               01777600
+017820                 MOVE PAY-LAST-NAME TO EXC-LAST-NAME (EXC-COUNT)  01782000
+017864                 MOVE PAY-ID-NUMBER TO EXC-ID-NUMBER (EXC-COUNT)  01786400
+017908                 MOVE PAY-PAY-TYPE TO EXC-PAY-TYPE (EXC-COUNT)    01790800
+017952             END-IF                                               01795200
 018000         END-IF                                                   01800029
 018100     END-IF                                                       01810029
 018200     .                                                            01820027
@@ -189,7 +333,7 @@
 018900     .                                                            01890027
 019000                                                                  01900042
 019100 440-HOURLY.                                                      01910028
-019200     IF PC-HR-USED > 40                                           01920028
+019200     IF PC-HR-USED > WS-OT-THRESHOLD                              01920000
 019300         PERFORM 450-OT-PAY                                       01930028
 019400     ELSE                                                         01940028
 019500         MOVE 0 TO PC-OT-PAY                                      01950028
@@ -199,10 +343,10 @@
 019900     .                                                            01990028
 020000                                                                  02000042
 020100 450-OT-PAY.                                                      02010028
-020200     SUBTRACT 40 FROM PC-HR-USED                                  02020028
+020200     SUBTRACT WS-OT-THRESHOLD FROM PC-HR-USED                     02020000
 020300       GIVING PC-OT-HR                                            02030028
-020400     MOVE 40 TO PC-REG-HR                                         02040034
-020500     MULTIPLY PAY-EMP-RATE BY 1.5                                 02050028
+020400     MOVE WS-OT-THRESHOLD TO PC-REG-HR                            02040000
+020500     MULTIPLY PAY-EMP-RATE BY WS-OT-MULTIPLIER                    02050000
 020600       GIVING PC-OT-RATE ROUNDED                                  02060044
 020700     MULTIPLY PC-OT-RATE BY PC-OT-HR                              02070028
 020800       GIVING PC-OT-PAY ROUNDED                                   02080044
@@ -233,6 +377,12 @@
 023300     ADD PC-REG-PAY TO FT-REG-PAY                                 02330028
 023400     ADD PC-OT-PAY  TO FT-OT-PAY                                  02340028
 023500     ADD PC-DEDS TO FT-EMP-DEDS                                   02350053
+023510     IF WS-SKIP-PRINT-FLAG = 'NO'                                 02351000
+023520         ADD PAY-DED-TAX TO FT-TAX                                02352000
+023540         ADD PAY-DED-INS TO FT-INS                                02354000
+023560         ADD PAY-DED-RET TO FT-RET                                02356000
+023580         ADD PAY-DED-GARN TO FT-GARN                              02358000
+023590     END-IF                                                       02359000
 023600     ADD PC-NET-PAY TO FT-NET-PAY                                 02360028
 023700     .                                                            02370028
 023800                                                                  02380042
@@ -250,11 +400,26 @@
 025000     ADD WS-SPACING TO WS-LINE-COUNT                              02500012
 025100     MOVE 2 TO WS-SPACING                                         02510012
 025200     MOVE SPACES TO WS-PRINT-REC                                  02520012
-025300     .                                                            02530012
+025207     .                                                            02520700
+025214                                                                  02521400
+025221 720-WRITE-CSV.                                                   02522100
+025228     MOVE PAY-ID-NUMBER TO CSV-ID                                 02522800
+025235     MOVE PAY-LAST-NAME TO CSV-NAME                               02523500
+025242     MOVE PC-HR-USED TO CSV-HOURS                                 02524200
+025249     MOVE PC-REG-PAY TO CSV-REG-PAY                               02524900
+025256     MOVE PC-OT-PAY TO CSV-OT-PAY                                 02525600
+025263     MOVE PC-DEDS TO CSV-DEDS                                     02526300
+025270     MOVE PC-NET-PAY TO CSV-NET-PAY                               02527000
+025277     WRITE CSV-REC FROM WS-CSV-REC                                02527700
+025280       AFTER ADVANCING 1 LINE                                     02528000
+025284     .                                                            02528400
 025400                                                                  02540012
 025500 800-PRINT-HEADINGS.                                              02550012
 025600     ADD 1 TO WS-PAGE                                             02560012
 025700     MOVE WS-PAGE TO H-PAGE                                       02570012
+025725     MOVE PAY-PERIOD-END-MM TO H-PER-MM                           02572500
+025750     MOVE PAY-PERIOD-END-DD TO H-PER-DD                           02575000
+025775     MOVE PAY-PERIOD-END-YY TO H-PER-YY                           02577500
 025800     WRITE PRINT-REC FROM HEADING-1                               02580012
 025900       AFTER ADVANCING PAGE                                       02590012
 026000     END-WRITE                                                    02600012
@@ -283,4 +448,65 @@
 028300     MOVE FT-NET-PAY TO PR-NET-PAY                                02830028
 028400     MOVE '    FINAL TOTALS' TO PR-TOTALS-NAME                    02840029
 028500     PERFORM 700-PRINT-LINE                                       02850028
+028510     MOVE SPACES TO WS-PRINT-REC                                  02851000
+028520     MOVE REC-COUNT TO WS-REC-COUNT-ED                            02852000
+028530     MOVE WS-REC-COUNT-LINE TO PR-TOTALS-NAME                     02853000
+028532     PERFORM 700-PRINT-LINE                                       02853200
+028534     MOVE SPACES TO WS-PRINT-REC                                  02853400
+028535     MOVE FT-TAX TO WS-TAX-TOTAL-ED                               02853500
+028536     MOVE WS-TAX-TOTAL-LINE TO WS-PRINT-REC                       02853600
+028537     PERFORM 700-PRINT-LINE                                       02853700
+028538     MOVE SPACES TO WS-PRINT-REC                                  02853800
+028539     MOVE FT-INS TO WS-INS-TOTAL-ED                               02853900
+028540     MOVE WS-INS-TOTAL-LINE TO WS-PRINT-REC                       02854000
+028541     PERFORM 700-PRINT-LINE                                       02854100
+028542     MOVE SPACES TO WS-PRINT-REC                                  02854200
+028543     MOVE FT-RET TO WS-RET-TOTAL-ED                               02854300
+028544     MOVE WS-RET-TOTAL-LINE TO WS-PRINT-REC                       02854400
+028545     PERFORM 700-PRINT-LINE                                       02854500
+028546     MOVE SPACES TO WS-PRINT-REC                                  02854600
+028547     MOVE FT-GARN TO WS-GARN-TOTAL-ED                             02854700
+028548     MOVE WS-GARN-TOTAL-LINE TO WS-PRINT-REC                      02854800
+028549     PERFORM 700-PRINT-LINE                                       02854900
+028550     PERFORM 950-PRINT-EXCEPTIONS                                 02855000
 028600     .                                                            02860028
+028610                                                                  02861000
+028620 950-PRINT-EXCEPTIONS.                                            02862000
+028630     IF EXC-COUNT > 0                                             02863000
+028640         MOVE SPACES TO WS-PRINT-REC                              02864000
+028650         MOVE '*** EXCEPTION REPORT - INVALID PAY TYPE ***' TO    02865000
+028660             WS-PRINT-REC                                         02866000
+028670         PERFORM 700-PRINT-LINE                                   02867000
+028680         MOVE 1 TO EXC-SUB                                        02868000
+028690         PERFORM 960-PRINT-EXCEPTION-LINE                         02869000
+028700             UNTIL EXC-SUB > EXC-COUNT                            02870000
+028710     END-IF                                                       02871000
+028720     .                                                            02872000
+028730                                                                  02873000
+028740 960-PRINT-EXCEPTION-LINE.                                        02874000
+028750     MOVE SPACES TO WS-PRINT-REC                                  02875000
+028760     MOVE EXC-LAST-NAME (EXC-SUB) TO PR-LAST-NAME                 02876000
+028770     MOVE EXC-ID-NUMBER (EXC-SUB) TO PR-ID-NUMBER                 02877000
+028780     MOVE '*** INVALID PAY TYPE - RECORD IGNORED ***' TO PR-REST  02878000
+028790     PERFORM 700-PRINT-LINE                                       02879000
+028800     ADD 1 TO EXC-SUB                                             02880000
+028810     .                                                            02881000
+028910                                                                  02891000
+029010 840-LOAD-OT-RULES.                                               02901000
+029110     OPEN INPUT OT-CONTROL-FILE                                   02911000
+029210     MOVE 'NO' TO OT-EOF-FLAG                                     02921000
+029310     MOVE 0 TO OT-RULE-COUNT                                      02931000
+029410     PERFORM UNTIL OT-EOF-FLAG = 'YES'                            02941000
+029510         READ OT-CONTROL-FILE                                     02951000
+029610           AT END                                                 02961000
+029710             MOVE 'YES' TO OT-EOF-FLAG                            02971000
+029810           NOT AT END                                             02981000
+029815     IF OT-RULE-COUNT < 50                                        02981500
+029910             ADD 1 TO OT-RULE-COUNT                               02991000
+030010             MOVE OTC-DIV TO OTR-DIV (OT-RULE-COUNT)              03001000
+030110             MOVE OTC-THRESHOLD TO OTR-THRESHOLD (OT-RULE-COUNT)  03011000
+030210             MOVE OTC-MULTIPLIER TO OTR-MULTIPLIER (OT-RULE-COUNT)03021000
+030015     END-IF                                                       03001500
+030310     END-PERFORM                                                  03031000
+030410     CLOSE OT-CONTROL-FILE                                        03041000
+030510     .                                                            03051000
