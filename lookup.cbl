@@ -20,6 +20,8 @@
 002000 FILE-CONTROL.                                                    00200000
 002100     SELECT PAY-FILE               ASSIGN TO MYINFILE.            00210022
 002200     SELECT PRINT-FILE             ASSIGN TO MYREPORT.            00220022
+002250     SELECT OPTIONAL DIVISION-MASTER-FILE ASSIGN TO DIVMSTR.      00225000
+002275     SELECT OPTIONAL OT-CONTROL-FILE ASSIGN TO OTRULES.           00227500
 002300                                                                  00230000
 002400 DATA DIVISION.                                                   00240000
 002500 FILE SECTION.                                                    00250000
@@ -27,12 +29,22 @@
 002700 FD  PAY-FILE                                                     00270000
 002800     RECORDING MODE IS F.                                         00280000
 002900 01  PAY-REC.                                                     00290001
-003000     10  FILLER                    PIC X(080).                    00300022
+003000     10  FILLER                    PIC X(095).                    00300000
 003100                                                                  00310000
 003200 FD  PRINT-FILE                                                   00320000
 003300     RECORDING MODE IS F.                                         00330000
 003400 01  PRINT-REC.                                                   00340000
 003500     10  FILLER                    PIC X(132).                    00350022
+003514                                                                  00351400
+003528 FD  DIVISION-MASTER-FILE                                         00352800
+003542     RECORDING MODE IS F.                                         00354200
+003556 01  DM-REC.                                                      00355600
+003570     10  DM-DIV-NO                PIC X(02).                      00357000
+003584     10  DM-DIV-NAME               PIC X(28).                     00358400
+003587                                                                  00358700
+003590 FD  OT-CONTROL-FILE                                              00359000
+003593     RECORDING MODE IS F.                                         00359300
+003596     COPY OTRULES.                                                00359600
 003600                                                                  00360000
 003700 WORKING-STORAGE SECTION.                                         00370000
 003800                                                                  00380000
@@ -60,7 +72,8 @@
 006000     10  DD-DIV                    PIC X(02) VALUE "  ".          00600061
 006100     10  DD-DEPT                   PIC X(03) VALUE "   ".         00610061
 006200     10  D-SUB                     PIC 9(02) VALUE 01.            00620098
-006300     10  M-SUB                     PIC 9(02) VALUE 10.            00630098
+006383     10  WS-SKIP-PRINT-FLAG        PIC X(03) VALUE "NO".          00638300
+006391     10  EXC-SUB                   PIC 9(03) VALUE ZERO.          00639100
 006400                                                                  00640027
 006500 01  FINAL-TOTALS.                                                00650028
 006600     10  FT-HR-USED                PIC S9(04)V9  VALUE 0.         00660043
@@ -83,37 +96,41 @@
 008300     10  PT-OT-PAY                 PIC S9(05)V99 VALUE 0.         00830057
 008400     10  PT-EMP-DEDS               PIC S9(05)V99 VALUE 0.         00840057
 008500                                                                  00850005
-008600 01  DIV-NAMES.                                                   00860096
-008700     10  FILLER                    PIC X(30) VALUE                00870099
-008800         '  ***FINAL TOTALS***'.                                  00880099
-008900     10  FILLER                    PIC X(30) VALUE                00890099
-009000         '10ELECTRONIC DEVICES'.                                  00900099
-009100     10  FILLER                    PIC X(30) VALUE                00910099
-009200         '20KITCHEN APPLIANCES'.                                  00920099
-009300     10  FILLER                    PIC X(30) VALUE                00930099
-009400         '30COMPUTER EQUIPMENT'.                                  00940099
-009500     10  FILLER                    PIC X(30) VALUE                00950099
-009600         '40HOME IMPROVEMENT'.                                    00960099
-009700     10  FILLER                    PIC X(30) VALUE                00970099
-009800         '50PHOTOGRAPHIC EQUIPMENT'.                              00980099
-009900     10  FILLER                    PIC X(30) VALUE                00990099
-010000         '60CHILDREN''S TOYS'.                                    01000099
-010100     10  FILLER                    PIC X(30) VALUE                01010099
-010200         '70TRAVEL GOODS'.                                        01020099
-010300     10  FILLER                    PIC X(30) VALUE                01030099
-010400         '80APPAREL'.                                             01040099
-010500     10  FILLER                    PIC X(30) VALUE                01050099
-010600         '90SPORTING GOODS'.                                      01060099
-010700     10  FILLER                    PIC X(30) VALUE                01070099
-010800         '99***NEW DIVISION CREATED***'.                          01080099
-010900                                                                  01090096
-011000 01  DIV-TABLES                    REDEFINES DIV-NAMES.           01100096
-011100     10  DIV-ITEM                  OCCURS 11 TIMES.               01110099
-011200         15  DIV-NO                PIC X(02).                     01120099
-011300         15  DIV-NAME              PIC X(28).                     01130099
+008600 01  DIV-MASTER-TABLE.                                            00860000
+008950     10  DIV-ITEM                  OCCURS 50 TIMES.               00895000
+009300         15  DIV-NO                PIC X(02).                     00930000
+009650         15  DIV-NAME              PIC X(28).                     00965000
+010000                                                                  01000000
+010350 01  DIV-COUNT                     PIC 9(03) VALUE ZERO.          01035000
+010700 01  DIV-EOF-FLAG                  PIC X(03) VALUE "NO".          01070000
+010787                                                                  01078700
+010874 01  EXCEPTION-TABLE.                                             01087400
+010961     10  EXC-COUNT                 PIC 9(03) VALUE ZERO.          01096100
+011048     10  EXCEPTION-ITEM            OCCURS 100 TIMES.              01104800
+011135         15  EXC-LAST-NAME         PIC X(11).                     01113500
+011222         15  EXC-ID-NUMBER         PIC X(05).                     01122200
+011309         15  EXC-PAY-TYPE          PIC X(01).                     01130900
+011310                                                                  01131000
+011311 01  WS-REC-COUNT-LINE.                                           01131100
+011312     10  FILLER                    PIC X(14) VALUE                01131200
+011313         'RECORDS READ: '.                                        01131300
+011314     10  WS-REC-COUNT-ED           PIC ZZZZ9.                     01131400
+011315                                                                  01131500
+011321 01  OT-RULES-TABLE.                                              01132100
+011327     10  OT-RULE-COUNT             PIC 9(03) VALUE ZERO.          01132700
+011333     10  OT-RULE-ITEM              OCCURS 50 TIMES.               01133300
+011339         15  OTR-DIV               PIC X(02).                     01133900
+011345         15  OTR-THRESHOLD         PIC 9(04)V9.                   01134500
+011351         15  OTR-MULTIPLIER        PIC 9(01)V99.                  01135100
+011357                                                                  01135700
+011363 01  WS-OT-THRESHOLD               PIC 9(04)V9  VALUE 40.0.       01136300
+011369 01  WS-OT-MULTIPLIER              PIC 9(01)V99 VALUE 1.50.       01136900
+011375 01  OT-SUB                        PIC 9(03) VALUE ZERO.          01137500
+011381 01  OT-FOUND-FLAG                 PIC X(03) VALUE 'NO'.          01138100
+011387 01  OT-EOF-FLAG                   PIC X(03) VALUE 'NO'.          01138700
 011400                                                                  01140096
 011500     COPY PAYROLL.                                                01150057
-011600                                                                  01160057
+011503                                                                  01150300
 011700 01  WS-PRINT-REC                  VALUE SPACES.                  01170022
 011800     05  PR-TOTALS-NAME.                                          01180028
 011900         10  FILLER                PIC X(01).                     01190064
@@ -137,7 +154,9 @@
 013700         10  FILLER                PIC X(02).                     01370025
 013800         10  PR-NET-PAY            PIC Z,ZZ9.99CR.                01380065
 013900         10  PR-AST                PIC X(03).                     01390060
-014000         10  FILLER                PIC X(50).                     01400064
+014000     10  FILLER                PIC X(04).                         01400000
+014002     10  PR-DEPT-NAME          PIC X(20).                         01400200
+014004     10  FILLER                PIC X(26).                         01400400
 014100                                                                  01410005
 014200 01  WS-DATE.                                                     01420012
 014300     10  YY                        PIC 9(02).                     01430012
@@ -163,7 +182,16 @@
 016300         15  H-HH                  PIC Z9.                        01630012
 016400         15  H-COLON               PIC X(01) VALUE ':'.           01640012
 016500         15  H-MN                  PIC 9(02).                     01650012
-016600     10  FILLER                    PIC X(04) VALUE SPACES.        01660012
+016510     10  FILLER                    PIC X(02) VALUE SPACES.        01651000
+016520     10  FILLER                    PIC X(11) VALUE                01652000
+016530         'PER ENDING '.                                           01653000
+016540     10  H-PERIOD-DATE.                                           01654000
+016550         15  H-PER-MM              PIC 9(02).                     01655000
+016560         15  H-PER-SLASH1          PIC X(01) VALUE '/'.           01656000
+016570         15  H-PER-DD              PIC 9(02).                     01657000
+016580         15  H-PER-SLASH2          PIC X(01) VALUE '/'.           01658000
+016590         15  H-PER-YY              PIC 9(02).                     01659000
+016600     10  FILLER                    PIC X(02) VALUE SPACES.        01660000
 016700     10  FILLER                    PIC X(40) VALUE                01670013
 016800         'PROGRAM 5, (20) ADAM DAVIES            '.               01680056
 016900     10  FILLER                    PIC X(05) VALUE SPACES.        01690012
@@ -183,12 +211,16 @@
 018300         ' CCTR   LAST         EMP# HOURS  REG PAY'.              01830082
 018400     10  FILLER                    PIC X(40) VALUE                01840012
 018500         '    OT PAY      DEDS   NET PAY         '.               01850082
+018533     10  FILLER                    PIC X(20) VALUE                01853300
+018566         '   DEPT NAME        '.                                  01856600
 018600                                                                  01860012
 018700 PROCEDURE DIVISION.                                              01870010
 018800                                                                  01880010
 018900 010-START-HERE.                                                  01890010
 019000     OPEN INPUT PAY-FILE                                          01900010
 019100     OPEN OUTPUT PRINT-FILE                                       01910010
+019150     PERFORM 840-LOAD-DIVISIONS                                   01915000
+019175     PERFORM 845-LOAD-OT-RULES                                    01917500
 019200     PERFORM 100-READ-INPUT                                       01920010
 019300     MOVE PAY-DIV TO DD-DIV                                       01930099
 019400     MOVE PAY-DEPT TO DD-DEPT                                     01940099
@@ -201,6 +233,13 @@
 020100     PERFORM 900-PRINT-FINAL-TOTALS                               02010028
 020200     CLOSE PAY-FILE                                               02020010
 020300     CLOSE PRINT-FILE                                             02030010
+020310     IF REC-COUNT <= 1                                            02031000
+020312         MOVE 8 TO RETURN-CODE                                    02031200
+020314     ELSE                                                         02031400
+020316         IF EXC-COUNT > 0                                         02031600
+020318             MOVE 4 TO RETURN-CODE                                02031800
+020320         END-IF                                                   02032000
+020322     END-IF                                                       02032200
 020400     GOBACK.                                                      02040010
 020500                                                                  02050010
 020600 100-READ-INPUT.                                                  02060010
@@ -220,15 +259,62 @@
 022000     END-IF                                                       02200099
 022100     MOVE PAY-DIV TO PR-DIV                                       02210099
 022200     MOVE PAY-DEPT TO PR-DEPT                                     02220099
+022250     PERFORM 320-DEPT-NAME-LOOKUP                                 02225000
 022300     MOVE PAY-LAST-NAME TO PR-LAST-NAME                           02230099
 022400     MOVE PAY-ID-NUMBER TO PR-ID-NUMBER                           02240099
 022500     MOVE PAY-HOURS-WORKED TO PR-HOURS-WORKED                     02250099
-022600     PERFORM 400-CAL-PAY                                          02260099
-022700     PERFORM 700-PRINT-LINE                                       02270099
+022550     MOVE 'NO' TO WS-SKIP-PRINT-FLAG                              02255000
+022600     PERFORM 400-CAL-PAY                                          02260000
+022650     IF WS-SKIP-PRINT-FLAG = 'NO'                                 02265000
+022700         PERFORM 700-PRINT-LINE                                   02270000
+022750     END-IF                                                       02275000
 022800     PERFORM 100-READ-INPUT                                       02280029
 022900     .                                                            02290034
+022905                                                                  02290500
+022910 320-DEPT-NAME-LOOKUP.                                            02291000
+022940     MOVE PAY-DEPT-NAME TO PR-DEPT-NAME                           02294000
+022945     .                                                            02294500
+022986                                                                  02298600
+022987 340-OT-RULE-LOOKUP.                                              02298700
+022988     MOVE 'NO' TO OT-FOUND-FLAG                                   02298800
+022989     MOVE 1 TO OT-SUB                                             02298900
+022990     PERFORM 341-OT-RULE-CHECK-DIV                                02299000
+022991       UNTIL OT-FOUND-FLAG = 'YES'                                02299100
+022992       OR OT-SUB > OT-RULE-COUNT                                  02299200
+022993     IF OT-FOUND-FLAG = 'NO'                                      02299300
+022994         MOVE 1 TO OT-SUB                                         02299400
+022995         PERFORM 342-OT-RULE-CHECK-DEFAULT                        02299500
+022996           UNTIL OT-FOUND-FLAG = 'YES'                            02299600
+022997           OR OT-SUB > OT-RULE-COUNT                              02299700
+022998     END-IF                                                       02299800
+022999     IF OT-FOUND-FLAG = 'YES'                                     02299900
+023000         MOVE OTR-THRESHOLD (OT-SUB) TO WS-OT-THRESHOLD           02300000
+023001         MOVE OTR-MULTIPLIER (OT-SUB) TO WS-OT-MULTIPLIER         02300100
+023001     ELSE                                                         02300110
+023001         MOVE 40.0 TO WS-OT-THRESHOLD                             02300120
+023001         MOVE 1.50 TO WS-OT-MULTIPLIER                            02300130
+023002     END-IF                                                       02300200
+023003     .                                                            02300300
+023004                                                                  02300400
+023005 341-OT-RULE-CHECK-DIV.                                           02300500
+023006     IF OTR-DIV (OT-SUB) = PAY-DIV                                02300600
+023007         MOVE 'YES' TO OT-FOUND-FLAG                              02300700
+023008     ELSE                                                         02300800
+023009         ADD 1 TO OT-SUB                                          02300900
+023010     END-IF                                                       02301000
+023011     .                                                            02301100
+023012                                                                  02301200
+023013 342-OT-RULE-CHECK-DEFAULT.                                       02301300
+023014     IF OTR-DIV (OT-SUB) = SPACES                                 02301400
+023015         MOVE 'YES' TO OT-FOUND-FLAG                              02301500
+023016     ELSE                                                         02301600
+023017         ADD 1 TO OT-SUB                                          02301700
+023018     END-IF                                                       02301800
+023019     .                                                            02301900
+023020                                                                  02302000
 023000                                                                  02300078
 023100 400-CAL-PAY.                                                     02310025
+023150     PERFORM 340-OT-RULE-LOOKUP                                   02315000
 023200     INITIALIZE PAY-CAL-FIELDS                                    02320099
 023300     MOVE PAY-HOURS-WORKED TO PC-HR-USED                          02330055
 023400     IF PAY-PAY-TYPE EQUAL "S"                                    02340028
@@ -239,18 +325,23 @@
 023900         IF PAY-PAY-TYPE EQUAL "H"                                02390028
 024000             PERFORM 440-HOURLY                                   02400028
 024100         ELSE                                                     02410028
-024200             MOVE "*** INVALID PAY TYPE - RECORD IGNORED ***"     02420029
-024300               TO PR-REST                                         02430083
+024137             MOVE 'YES' TO WS-SKIP-PRINT-FLAG                     02413700
+024174             IF EXC-COUNT < 100                                   02417400
+024211                 ADD 1 TO EXC-COUNT                               02421100
+024248                 MOVE PAY-LAST-NAME TO EXC-LAST-NAME (EXC-COUNT)  02424800
+024285                 MOVE PAY-ID-NUMBER TO EXC-ID-NUMBER (EXC-COUNT)  02428500
+024322                 MOVE PAY-PAY-TYPE TO EXC-PAY-TYPE (EXC-COUNT)    02432200
+024359             END-IF                                               02435900
 024400         END-IF                                                   02440029
 024500     END-IF                                                       02450029
 024600     .                                                            02460027
 024700                                                                  02470042
 024800 440-HOURLY.                                                      02480099
-024900     IF PC-HR-USED > 40                                           02490028
-025000         SUBTRACT 40 FROM PC-HR-USED                              02500099
+024900     IF PC-HR-USED > WS-OT-THRESHOLD                              02490000
+025000         SUBTRACT WS-OT-THRESHOLD FROM PC-HR-USED                 02500000
 025100           GIVING PC-OT-HR                                        02510099
-025200         MOVE 40 TO PC-REG-HR                                     02520099
-025300         MULTIPLY PAY-EMP-RATE BY 1.5                             02530099
+025200         MOVE WS-OT-THRESHOLD TO PC-REG-HR                        02520000
+025300         MULTIPLY PAY-EMP-RATE BY WS-OT-MULTIPLIER                02530000
 025400           GIVING PC-OT-RATE ROUNDED                              02540099
 025500         MULTIPLY PC-OT-RATE BY PC-OT-HR                          02550099
 025600           GIVING PC-OT-PAY ROUNDED                               02560099
@@ -338,6 +429,9 @@
 033800 800-PRINT-HEADINGS.                                              03380012
 033900     ADD 1 TO WS-PAGE                                             03390012
 034000     MOVE WS-PAGE TO H-PAGE                                       03400012
+034025     MOVE PAY-PERIOD-END-MM TO H-PER-MM                           03402500
+034050     MOVE PAY-PERIOD-END-DD TO H-PER-DD                           03405000
+034075     MOVE PAY-PERIOD-END-YY TO H-PER-YY                           03407500
 034100     WRITE PRINT-REC FROM HEADING-1                               03410012
 034200       AFTER ADVANCING PAGE                                       03420012
 034300     END-WRITE                                                    03430012
@@ -355,9 +449,12 @@
 035500     MOVE 1 TO D-SUB                                              03550098
 035600     PERFORM 830-DIV-CHECK                                        03560098
 035700       UNTIL FOUND-FLAG = 'YES'                                   03570098
-035800       OR D-SUB > M-SUB                                           03580098
-035900*  CRITICAL LINE ADDED!                                           03590099
-036000     MOVE DIV-NAME(D-SUB) TO H2-DIV-NAME                          03600099
+035800       OR D-SUB > DIV-COUNT                                       03580000
+036000     IF FOUND-FLAG = 'YES'                                        03600000
+036016     MOVE DIV-NAME (D-SUB) TO H2-DIV-NAME                         03601600
+036032     ELSE                                                         03603200
+036048     PERFORM 835-ADD-NEW-DIVISION                                 03604800
+036064     END-IF                                                       03606400
 036100     MOVE HEADING-2 TO WS-PRINT-REC                               03610098
 036200     MOVE 1 TO WS-SPACING                                         03620098
 036300     PERFORM 750-WRITE                                            03630098
@@ -371,6 +468,22 @@
 037100     END-IF                                                       03710098
 037200     .                                                            03720098
 037300                                                                  03730098
+037307 835-ADD-NEW-DIVISION.                                            03730700
+037309     IF DIV-COUNT < 50                                            03730900
+037314     ADD 1 TO DIV-COUNT                                           03731400
+037321     MOVE PAY-DIV TO DIV-NO (DIV-COUNT)                           03732100
+037328     MOVE '***NEW DIVISION-UPDATE NAME*' TO DIV-NAME (DIV-COUNT)  03732800
+037335     MOVE DIV-NAME (DIV-COUNT) TO H2-DIV-NAME                     03733500
+037342     OPEN EXTEND DIVISION-MASTER-FILE                             03734200
+037349     MOVE DIV-NO (DIV-COUNT) TO DM-DIV-NO                         03734900
+037356     MOVE DIV-NAME (DIV-COUNT) TO DM-DIV-NAME                     03735600
+037363     WRITE DM-REC                                                 03736300
+037370     CLOSE DIVISION-MASTER-FILE                                   03737000
+037371     ELSE                                                         03737100
+037372         MOVE '***UNKNOWN DIVISION***' TO H2-DIV-NAME             03737200
+037373     END-IF                                                       03737300
+037377     .                                                            03737700
+037384                                                                  03738400
 037400 850-GET-DATE.                                                    03740012
 037500     ACCEPT WS-DATE FROM DATE                                     03750012
 037600     MOVE MM TO H-MM                                              03760012
@@ -381,6 +494,44 @@
 038100     MOVE MN TO H-MN                                              03810012
 038200     .                                                            03820012
 038300                                                                  03830042
+038305 840-LOAD-DIVISIONS.                                              03830500
+038310     OPEN INPUT DIVISION-MASTER-FILE                              03831000
+038315     MOVE "NO" TO DIV-EOF-FLAG                                    03831500
+038320     MOVE 0 TO DIV-COUNT                                          03832000
+038325     PERFORM UNTIL DIV-EOF-FLAG = "YES"                           03832500
+038330         READ DIVISION-MASTER-FILE                                03833000
+038335           AT END                                                 03833500
+038340             MOVE "YES" TO DIV-EOF-FLAG                           03834000
+038345           NOT AT END                                             03834500
+038347             IF DIV-COUNT < 50                                    03834700
+038350             ADD 1 TO DIV-COUNT                                   03835000
+038355             MOVE DM-DIV-NO TO DIV-NO (DIV-COUNT)                 03835500
+038360             MOVE DM-DIV-NAME TO DIV-NAME (DIV-COUNT)             03836000
+038361             END-IF                                               03836100
+038365         END-READ                                                 03836500
+038370     END-PERFORM                                                  03837000
+038375     CLOSE DIVISION-MASTER-FILE                                   03837500
+038380     .                                                            03838000
+038381                                                                  03838100
+038382 845-LOAD-OT-RULES.                                               03838200
+038383     OPEN INPUT OT-CONTROL-FILE                                   03838300
+038384     MOVE 'NO' TO OT-EOF-FLAG                                     03838400
+038385     MOVE 0 TO OT-RULE-COUNT                                      03838500
+038386     PERFORM UNTIL OT-EOF-FLAG = 'YES'                            03838600
+038387         READ OT-CONTROL-FILE                                     03838700
+038388           AT END                                                 03838800
+038389             MOVE 'YES' TO OT-EOF-FLAG                            03838900
+038390           NOT AT END                                             03839000
+038390     IF OT-RULE-COUNT < 50                                        03839050
+038391             ADD 1 TO OT-RULE-COUNT                               03839100
+038392             MOVE OTC-DIV TO OTR-DIV (OT-RULE-COUNT)              03839200
+038393             MOVE OTC-THRESHOLD TO OTR-THRESHOLD (OT-RULE-COUNT)  03839300
+038394             MOVE OTC-MULTIPLIER TO OTR-MULTIPLIER (OT-RULE-COUNT)03839400
+038394     END-IF                                                       03839450
+038395     END-PERFORM                                                  03839500
+038396     CLOSE OT-CONTROL-FILE                                        03839600
+038397     .                                                            03839700
+038385                                                                  03838500
 038400 900-PRINT-FINAL-TOTALS.                                          03840060
 038500     PERFORM 510-DIV-CHANGE                                       03850093
 038600     MOVE '   FINAL TOTALS' TO PR-TOTALS-NAME                     03860099
@@ -391,5 +542,30 @@
 039100     MOVE FT-NET-PAY TO PR-NET-PAY                                03910060
 039200     MOVE '***' TO PR-AST                                         03920099
 039300     PERFORM 700-PRINT-LINE                                       03930060
+039310     MOVE SPACES TO WS-PRINT-REC                                  03931000
+039320     MOVE REC-COUNT TO WS-REC-COUNT-ED                            03932000
+039330     MOVE WS-REC-COUNT-LINE TO PR-TOTALS-NAME                     03933000
+039340     PERFORM 700-PRINT-LINE                                       03934000
+039350     PERFORM 960-PRINT-EXCEPTIONS                                 03935000
 039400     .                                                            03940060
+039410 960-PRINT-EXCEPTIONS.                                            03941000
+039420     IF EXC-COUNT > 0                                             03942000
+039430         MOVE SPACES TO WS-PRINT-REC                              03943000
+039440         MOVE '*** EXCEPTION REPORT - INVALID PAY TYPE ***' TO    03944000
+039450             WS-PRINT-REC                                         03945000
+039460         PERFORM 700-PRINT-LINE                                   03946000
+039470         MOVE 1 TO EXC-SUB                                        03947000
+039480         PERFORM 965-PRINT-EXCEPTION-LINE                         03948000
+039490             UNTIL EXC-SUB > EXC-COUNT                            03949000
+039500     END-IF                                                       03950000
+039510     .                                                            03951000
+039520                                                                  03952000
+039530 965-PRINT-EXCEPTION-LINE.                                        03953000
+039540     MOVE SPACES TO WS-PRINT-REC                                  03954000
+039550     MOVE EXC-LAST-NAME (EXC-SUB) TO PR-LAST-NAME                 03955000
+039560     MOVE EXC-ID-NUMBER (EXC-SUB) TO PR-ID-NUMBER                 03956000
+039570     MOVE '*** INVALID PAY TYPE - RECORD IGNORED ***' TO PR-REST  03957000
+039580     PERFORM 700-PRINT-LINE                                       03958000
+039590     ADD 1 TO EXC-SUB                                             03959000
+039600     .                                                            03960000
 039500                                                                  03950060
