@@ -0,0 +1,186 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    ANNUAL.                                           00020000
+000300 AUTHOR.        CSU0020 ADAM DAVIES.                              00030000
+000400**************************************************************    00040000
+000500*                                                            *    00050000
+000600*    EXAMPLE PAYROLL PROGRAM SERIES FOR CPSC3111 (COBOL).    *    00060000
+000700*    READS THE YEAR-TO-DATE MASTER MAINTAINED BY BREAKS AND    *  00070000
+000800*    PRINTS ONE ANNUAL EARNINGS SUMMARY BLOCK PER EMPLOYEE,    *  00080000
+000900*    W-2 STYLE, PAGINATED LIKE INFORM'S INTERVIEW SHEET.     *    00090000
+001000*                                                            *    00100000
+001100**************************************************************    00110000
+001200                                                                  00120000
+001300 ENVIRONMENT DIVISION.                                            00130000
+001400 CONFIGURATION SECTION.                                           00140000
+001500 SOURCE-COMPUTER.                                                 00150000
+001600     Z13                                                          00160000
+001700     WITH DEBUGGING MODE                                          00170000
+001800     .                                                            00180000
+001900                                                                  00190000
+002000 INPUT-OUTPUT SECTION.                                            00200000
+002100                                                                  00210000
+002200 FILE-CONTROL.                                                    00220000
+002300     SELECT OPTIONAL YTD-FILE      ASSIGN TO YTDMSTR.             00230000
+002400     SELECT PRINT-FILE             ASSIGN TO MYREPORT.            00240000
+002500                                                                  00250000
+002600 DATA DIVISION.                                                   00260000
+002700 FILE SECTION.                                                    00270000
+002800                                                                  00280000
+002900 FD  YTD-FILE                                                     00290000
+003000     RECORDING MODE IS F.                                         00300000
+003100     COPY YTDMSTR.                                                00310000
+003200                                                                  00320000
+003300 FD  PRINT-FILE                                                   00330000
+003400     RECORDING MODE IS F.                                         00340000
+003500 01  PRINT-REC.                                                   00350000
+003600     10  FILLER                PIC X(132).                        00360000
+003700                                                                  00370000
+003800 WORKING-STORAGE SECTION.                                         00380000
+003900                                                                  00390000
+004000 01  WS-COUNTERS-FLAGS.                                           00400000
+004100     10  EOF-FLAG              PIC X(03) VALUE "NO".              00410000
+004200     10  WS-SPACING            PIC 9(01) VALUE 2.                 00420000
+004300     10  REC-COUNT             PIC 9(05) VALUE ZERO.              00430000
+004400     10  WS-LINE-COUNT         PIC 9(03) VALUE 0.                 00440000
+004500     10  WS-PAGE               PIC 9(03) VALUE 0.                 00450000
+004600                                                                  00460000
+004700 01  WS-REC-COUNT-LINE.                                           00470000
+004800     10  FILLER                PIC X(14) VALUE                    00480000
+004900         'RECORDS READ: '.                                        00490000
+005000     10  WS-REC-COUNT-ED       PIC ZZZZ9.                         00500000
+005100                                                                  00510000
+005200 01  WS-PRINT-REC.                                                00520000
+005300     10  PR-TITLES             PIC X(25) JUSTIFIED RIGHT.         00530000
+005400     10  FILLER                PIC X(03).                         00540000
+005500     10  PR-TEXT               PIC X(20).                         00550000
+005600     10  PR-HOURS              PIC ZZZZ9.9.                       00560000
+005700     10  FILLER                PIC X(01).                         00570000
+005800     10  PR-DOLLAR             PIC Z,ZZZ,ZZ9.99CR.                00580000
+005900     10  FILLER                PIC X(62).                         00590000
+006000                                                                  00600000
+006100 01  WS-DATE.                                                     00610000
+006200     10  YY                    PIC 9(02).                         00620000
+006300     10  MM                    PIC 9(02).                         00630000
+006400     10  DD                    PIC 9(02).                         00640000
+006500                                                                  00650000
+006600 01  WS-TIME.                                                     00660000
+006700     10  HH                    PIC 9(02).                         00670000
+006800     10  MN                    PIC 9(02).                         00680000
+006900     10  SS                    PIC 9(02).                         00690000
+007000     10  MS                    PIC 9(02).                         00700000
+007100                                                                  00710000
+007200 01  HEADING-1.                                                   00720000
+007300     10  FILLER                PIC X(02) VALUE SPACES.            00730000
+007400     10  H-DATE.                                                  00740000
+007500         15  H-MM              PIC 9(02).                         00750000
+007600         15  H-SLASH1          PIC X(01) VALUE '/'.               00760000
+007700         15  H-DD              PIC 9(02).                         00770000
+007800         15  H-SLASH2          PIC X(01) VALUE '/'.               00780000
+007900         15  H-YY              PIC 9(02).                         00790000
+008000     10  FILLER                PIC X(03) VALUE SPACES.            00800000
+008100     10  H-TIME.                                                  00810000
+008200         15  H-HH              PIC Z9.                            00820000
+008300         15  H-COLON           PIC X(01) VALUE ':'.               00830000
+008400         15  H-MN              PIC 9(02).                         00840000
+008500     10  FILLER                PIC X(04) VALUE SPACES.            00850000
+008600     10  FILLER                PIC X(40) VALUE                    00860000
+008700         'ANNUAL EARNINGS SUMMARY                '.               00870000
+008800     10  FILLER                PIC X(05) VALUE SPACES.            00880000
+008900     10  FILLER                PIC X(06) VALUE 'PAGE: '.          00890000
+009000     10  H-PAGE                PIC Z(03).                         00900000
+009100                                                                  00910000
+009200 01  HEADING-2.                                                   00920000
+009300     10  FILLER                PIC X(40) VALUE                    00930000
+009400         '                    EMPLOYEE YEAR-END RE'.              00940000
+009500     10  FILLER                PIC X(40) VALUE                    00950000
+009600         'PORT                                    '.              00960000
+009700                                                                  00970000
+009800 PROCEDURE DIVISION.                                              00980000
+009900                                                                  00990000
+010000 010-START-HERE.                                                  01000000
+010100     OPEN INPUT YTD-FILE                                          01010000
+010200     OPEN OUTPUT PRINT-FILE                                       01020000
+010300     PERFORM 100-READ-INPUT                                       01030000
+010400     PERFORM 850-GET-DATE                                         01040000
+010500     PERFORM 300-PROCESS-DATA                                     01050000
+010600       UNTIL EOF-FLAG = "YES"                                     01060000
+010700     PERFORM 900-PRINT-REC-COUNT                                  01070000
+010800     CLOSE YTD-FILE                                               01080000
+010900     CLOSE PRINT-FILE                                             01090000
+011000     GOBACK.                                                      01100000
+011100                                                                  01110000
+011200 100-READ-INPUT.                                                  01120000
+011300     READ YTD-FILE                                                01130000
+011400       AT END                                                     01140000
+011500         MOVE "YES" TO EOF-FLAG                                   01150000
+011600     END-READ                                                     01160000
+011700     ADD 1 TO REC-COUNT.                                          01170000
+011800                                                                  01180000
+011900 300-PROCESS-DATA.                                                01190000
+012000     PERFORM 800-PRINT-HEADINGS                                   01200000
+012100     MOVE 'EMPLOYEE ID:' TO PR-TITLES                             01210000
+012200     MOVE YTD-ID-NUMBER TO PR-TEXT                                01220000
+012300     PERFORM 700-PRINT-LINE                                       01230000
+012400     MOVE 'TOTAL HOURS:' TO PR-TITLES                             01240000
+012500     MOVE YTD-HR-USED TO PR-HOURS                                 01250000
+012600     PERFORM 700-PRINT-LINE                                       01260000
+012700     MOVE 'REGULAR PAY:' TO PR-TITLES                             01270000
+012800     MOVE YTD-REG-PAY TO PR-DOLLAR                                01280000
+012900     PERFORM 700-PRINT-LINE                                       01290000
+013000     MOVE 'OVERTIME PAY:' TO PR-TITLES                            01300000
+013100     MOVE YTD-OT-PAY TO PR-DOLLAR                                 01310000
+013200     PERFORM 700-PRINT-LINE                                       01320000
+013300     MOVE 'DEDUCTIONS:' TO PR-TITLES                              01330000
+013400     MOVE YTD-DEDS TO PR-DOLLAR                                   01340000
+013500     PERFORM 700-PRINT-LINE                                       01350000
+013600     MOVE 'NET PAY:' TO PR-TITLES                                 01360000
+013700     MOVE YTD-NET-PAY TO PR-DOLLAR                                01370000
+013800     PERFORM 700-PRINT-LINE                                       01380000
+013900     PERFORM 100-READ-INPUT                                       01390000
+014000     .                                                            01400000
+014100                                                                  01410000
+014200 700-PRINT-LINE.                                                  01420000
+014300     PERFORM 750-WRITE                                            01430000
+014400     IF WS-LINE-COUNT > 50                                        01440000
+014500         PERFORM 800-PRINT-HEADINGS                               01450000
+014600     END-IF                                                       01460000
+014700     .                                                            01470000
+014800                                                                  01480000
+014900 750-WRITE.                                                       01490000
+015000     WRITE PRINT-REC FROM WS-PRINT-REC                            01500000
+015100       AFTER ADVANCING WS-SPACING LINES                           01510000
+015200     END-WRITE                                                    01520000
+015300     ADD WS-SPACING TO WS-LINE-COUNT                              01530000
+015400     MOVE 2 TO WS-SPACING                                         01540000
+015500     MOVE SPACES TO WS-PRINT-REC                                  01550000
+015600     .                                                            01560000
+015700                                                                  01570000
+015800 800-PRINT-HEADINGS.                                              01580000
+015900     ADD 1 TO WS-PAGE                                             01590000
+016000     MOVE WS-PAGE TO H-PAGE                                       01600000
+016100     WRITE PRINT-REC FROM HEADING-1                               01610000
+016200       AFTER ADVANCING PAGE                                       01620000
+016300     END-WRITE                                                    01630000
+016400     MOVE HEADING-2 TO WS-PRINT-REC                               01640000
+016500     MOVE 2 TO WS-SPACING                                         01650000
+016600     PERFORM 750-WRITE                                            01660000
+016700     MOVE 2 TO WS-SPACING                                         01670000
+016800     MOVE 0 TO WS-LINE-COUNT                                      01680000
+016900     .                                                            01690000
+017000                                                                  01700000
+017100 900-PRINT-REC-COUNT.                                             01710000
+017200     MOVE 'RECORDS READ:' TO PR-TITLES                            01720000
+017300     MOVE REC-COUNT TO WS-REC-COUNT-ED                            01730000
+017400     MOVE WS-REC-COUNT-ED TO PR-TEXT                              01740000
+017500     PERFORM 700-PRINT-LINE                                       01750000
+017600     .                                                            01760000
+017700                                                                  01770000
+017800 850-GET-DATE.                                                    01780000
+017900     ACCEPT WS-DATE FROM DATE                                     01790000
+018000     MOVE MM TO H-MM                                              01800000
+018100     MOVE DD TO H-DD                                              01810000
+018200     MOVE YY TO H-YY                                              01820000
+018300     ACCEPT WS-TIME FROM TIME                                     01830000
+018400     MOVE HH TO H-HH                                              01840000
+018500     MOVE MN TO H-MN                                              01850000
+018600     .                                                            01860000
