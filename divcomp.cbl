@@ -0,0 +1,299 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    DIVCOMP.                                          00020000
+000300 AUTHOR.        CSU0020 ADAM DAVIES.                              00030000
+000400******************************************************************00040000
+000500*                                                                 00050000
+000600*    EXAMPLE PAYROLL PROGRAM SERIES FOR CPSC3111 (COBOL).    *    00060000
+000700*    READS THIS PERIOD'S DIVISION-TOTALS EXTRACT WRITTEN BY  *    00070000
+000800*    BREAKS ALONGSIDE A SAVED COPY OF LAST PERIOD'S, AND     *    00080000
+000900*    PRINTS A SIDE-BY-SIDE VARIANCE REPORT PER DIVISION.     *    00090000
+001000*                                                                 00100000
+001100******************************************************************00110000
+001200                                                                  00120000
+001300 ENVIRONMENT DIVISION.                                            00130000
+001400 CONFIGURATION SECTION.                                           00140000
+001500 SOURCE-COMPUTER.                                                 00150000
+001600     Z13                                                          00160000
+001700     WITH DEBUGGING MODE                                          00170000
+001800     .                                                            00180000
+001900                                                                  00190000
+002000 INPUT-OUTPUT SECTION.                                            00200000
+002100                                                                  00210000
+002200 FILE-CONTROL.                                                    00220000
+002300     SELECT CURR-DIV-FILE           ASSIGN TO DIVTOTS.            00230000
+002400     SELECT OPTIONAL PRIOR-DIV-FILE ASSIGN TO DIVPRIOR.           00240000
+002500     SELECT PRINT-FILE              ASSIGN TO MYREPORT.           00250000
+002600                                                                  00260000
+002700 DATA DIVISION.                                                   00270000
+002800 FILE SECTION.                                                    00280000
+002900                                                                  00290000
+003000 FD  CURR-DIV-FILE                                                00300000
+003100     RECORDING MODE IS F.                                         00310000
+003200     COPY DIVTOT.                                                 00320000
+003300                                                                  00330000
+003400 FD  PRIOR-DIV-FILE                                               00340000
+003500     RECORDING MODE IS F.                                         00350000
+003600 01  LP-EXTRACT-REC.                                              00360000
+003700     10  LP-X-DIV                  PIC X(02).                     00370000
+003800     10  LP-X-HR-USED              PIC S9(04)V9.                  00380000
+003900     10  LP-X-REG-PAY              PIC S9(05)V99.                 00390000
+004000     10  LP-X-OT-PAY               PIC S9(05)V99.                 00400000
+004100     10  LP-X-EMP-DEDS             PIC S9(05)V99.                 00410000
+004200     10  LP-X-NET-PAY              PIC S9(05)V99.                 00420000
+004300                                                                  00430000
+004400 FD  PRINT-FILE                                                   00440000
+004500     RECORDING MODE IS F.                                         00450000
+004600 01  PRINT-REC.                                                   00460000
+004700     10  FILLER                    PIC X(132).                    00470000
+004800                                                                  00480000
+004900 WORKING-STORAGE SECTION.                                         00490000
+005000                                                                  00500000
+005100 01  WS-COUNTERS-FLAGS.                                           00510000
+005200     10  EOF-FLAG                  PIC X(03) VALUE "NO".          00520000
+005300     10  WS-SPACING                PIC 9(01) VALUE 2.             00530000
+005400     10  REC-COUNT                 PIC 9(05) VALUE ZERO.          00540000
+005500     10  WS-LINE-COUNT             PIC 9(03) VALUE 0.             00550000
+005600     10  WS-PAGE                   PIC 9(03) VALUE 0.             00560000
+005700                                                                  00570000
+005800 01  PRIOR-DIV-TABLE.                                             00580000
+005900     10  LPT-COUNT                 PIC 9(03) VALUE ZERO.          00590000
+006000     10  LPT-ITEM OCCURS 50 TIMES.                                00600000
+006100         15  LPT-DIV               PIC X(02).                     00610000
+006200         15  LPT-HR-USED           PIC S9(04)V9.                  00620000
+006300         15  LPT-REG-PAY           PIC S9(05)V99.                 00630000
+006400         15  LPT-OT-PAY            PIC S9(05)V99.                 00640000
+006500         15  LPT-EMP-DEDS          PIC S9(05)V99.                 00650000
+006600         15  LPT-NET-PAY           PIC S9(05)V99.                 00660000
+006700                                                                  00670000
+006800 01  LP-SUB                        PIC 9(03) VALUE ZERO.          00680000
+006900 01  LP-EOF-FLAG                   PIC X(03) VALUE "NO".          00690000
+007000 01  LP-FOUND-FLAG                 PIC X(03) VALUE "NO".          00700000
+007100                                                                  00710000
+007200 01  WS-PRIOR-VALUES.                                             00720000
+007300     10  WS-PRIOR-HR-USED          PIC S9(04)V9  VALUE 0.         00730000
+007400     10  WS-PRIOR-REG-PAY          PIC S9(05)V99 VALUE 0.         00740000
+007500     10  WS-PRIOR-OT-PAY           PIC S9(05)V99 VALUE 0.         00750000
+007600     10  WS-PRIOR-EMP-DEDS         PIC S9(05)V99 VALUE 0.         00760000
+007700     10  WS-PRIOR-NET-PAY          PIC S9(05)V99 VALUE 0.         00770000
+007800                                                                  00780000
+007900 01  WS-DIFF-VALUES.                                              00790000
+008000     10  WS-DIFF-HR-USED           PIC S9(05)V9  VALUE 0.         00800000
+008100     10  WS-DIFF-REG-PAY           PIC S9(06)V99 VALUE 0.         00810000
+008200     10  WS-DIFF-OT-PAY            PIC S9(06)V99 VALUE 0.         00820000
+008300     10  WS-DIFF-EMP-DEDS          PIC S9(06)V99 VALUE 0.         00830000
+008400     10  WS-DIFF-NET-PAY           PIC S9(06)V99 VALUE 0.         00840000
+008500                                                                  00850000
+008600 01  WS-PRINT-REC                  VALUE SPACES.                  00860000
+008700     05  PR-DIV                    PIC X(02).                     00870000
+008800     05  FILLER                    PIC X(02).                     00880000
+008900     05  PR-CATEGORY               PIC X(12).                     00890000
+009000     05  FILLER                    PIC X(02).                     00900000
+009100     05  PR-CURR                   PIC ZZ,ZZ9.99CR.               00910000
+009200     05  FILLER                    PIC X(03).                     00920000
+009300     05  PR-PRIOR                  PIC ZZ,ZZ9.99CR.               00930000
+009400     05  FILLER                    PIC X(03).                     00940000
+009500     05  PR-DIFF                   PIC ZZ,ZZ9.99CR.               00950000
+009600     05  FILLER                    PIC X(75).                     00960000
+009700                                                                  00970000
+009800 01  WS-DATE.                                                     00980000
+009900     10  YY                        PIC 9(02).                     00990000
+010000     10  MM                        PIC 9(02).                     01000000
+010100     10  DD                        PIC 9(02).                     01010000
+010200                                                                  01020000
+010300 01  WS-TIME.                                                     01030000
+010400     10  HH                        PIC 9(02).                     01040000
+010500     10  MN                        PIC 9(02).                     01050000
+010600     10  SS                        PIC 9(02).                     01060000
+010700     10  MS                        PIC 9(02).                     01070000
+010800                                                                  01080000
+010900 01  HEADING-1.                                                   01090000
+011000     10  FILLER                    PIC X(02) VALUE SPACES.        01100000
+011100     10  H-DATE.                                                  01110000
+011200         15  H-MM                  PIC 9(02).                     01120000
+011300         15  H-SLASH1              PIC X(01) VALUE '/'.           01130000
+011400         15  H-DD                  PIC 9(02).                     01140000
+011500         15  H-SLASH2              PIC X(01) VALUE '/'.           01150000
+011600         15  H-YY                  PIC 9(02).                     01160000
+011700     10  FILLER                    PIC X(03) VALUE SPACES.        01170000
+011800     10  H-TIME.                                                  01180000
+011900         15  H-HH                  PIC Z9.                        01190000
+012000         15  H-COLON               PIC X(01) VALUE ':'.           01200000
+012100         15  H-MN                  PIC 9(02).                     01210000
+012200     10  FILLER                    PIC X(04) VALUE SPACES.        01220000
+012300     10  FILLER                    PIC X(40) VALUE                01230000
+012400         'DIVISION COMPARISON REPORT             '.               01240000
+012500     10  FILLER                    PIC X(05) VALUE SPACES.        01250000
+012600     10  FILLER                    PIC X(06) VALUE 'PAGE: '.      01260000
+012700     10  H-PAGE                    PIC Z(03).                     01270000
+012800                                                                  01280000
+012900 01  HEADING-2.                                                   01290000
+013000     10  FILLER                    PIC X(40) VALUE                01300000
+013100         'DIV  CATEGORY       THIS PERIOD PRIOR PE'.              01310000
+013200     10  FILLER                    PIC X(40) VALUE                01320000
+013300         'RIOD   DIFFERENCE                       '.              01330000
+013400                                                                  01340000
+013500 PROCEDURE DIVISION.                                              01350000
+013600                                                                  01360000
+013700 010-START-HERE.                                                  01370000
+013800     OPEN INPUT CURR-DIV-FILE                                     01380000
+013900     OPEN OUTPUT PRINT-FILE                                       01390000
+014000     PERFORM 840-LOAD-PRIOR-DIVISIONS                             01400000
+014100     PERFORM 100-READ-INPUT                                       01410000
+014200     PERFORM 850-GET-DATE                                         01420000
+014300     PERFORM 800-PRINT-HEADINGS                                   01430000
+014400     PERFORM 300-PROCESS-DATA                                     01440000
+014500       UNTIL EOF-FLAG = "YES"                                     01450000
+014600     CLOSE CURR-DIV-FILE                                          01460000
+014700     CLOSE PRINT-FILE                                             01470000
+014800     GOBACK.                                                      01480000
+014900                                                                  01490000
+015000 100-READ-INPUT.                                                  01500000
+015100     READ CURR-DIV-FILE                                           01510000
+015200       AT END                                                     01520000
+015300     MOVE "YES" TO EOF-FLAG                                       01530000
+015400     END-READ                                                     01540000
+015500     ADD 1 TO REC-COUNT.                                          01550000
+015600                                                                  01560000
+015700 300-PROCESS-DATA.                                                01570000
+015800     PERFORM 340-LOOKUP-PRIOR                                     01580000
+015900     PERFORM 400-CALC-DIFFS                                       01590000
+016000     PERFORM 610-PRINT-DIV-BLOCK                                  01600000
+016100     PERFORM 100-READ-INPUT                                       01610000
+016200     .                                                            01620000
+016300                                                                  01630000
+016400 340-LOOKUP-PRIOR.                                                01640000
+016500     MOVE "NO" TO LP-FOUND-FLAG                                   01650000
+016600     MOVE 1 TO LP-SUB                                             01660000
+016700     PERFORM 345-LP-CHECK                                         01670000
+016800       UNTIL LP-FOUND-FLAG = "YES"                                01680000
+016900       OR LP-SUB > LPT-COUNT                                      01690000
+017000     IF LP-FOUND-FLAG = "YES"                                     01700000
+017100         MOVE LPT-HR-USED (LP-SUB) TO WS-PRIOR-HR-USED            01710000
+017200         MOVE LPT-REG-PAY (LP-SUB) TO WS-PRIOR-REG-PAY            01720000
+017300         MOVE LPT-OT-PAY (LP-SUB) TO WS-PRIOR-OT-PAY              01730000
+017400         MOVE LPT-EMP-DEDS (LP-SUB) TO WS-PRIOR-EMP-DEDS          01740000
+017500         MOVE LPT-NET-PAY (LP-SUB) TO WS-PRIOR-NET-PAY            01750000
+017600     ELSE                                                         01760000
+017700         MOVE ZERO TO WS-PRIOR-HR-USED                            01770000
+017800         MOVE ZERO TO WS-PRIOR-REG-PAY                            01780000
+017900         MOVE ZERO TO WS-PRIOR-OT-PAY                             01790000
+018000         MOVE ZERO TO WS-PRIOR-EMP-DEDS                           01800000
+018100         MOVE ZERO TO WS-PRIOR-NET-PAY                            01810000
+018200     END-IF                                                       01820000
+018300     .                                                            01830000
+018400                                                                  01840000
+018500 345-LP-CHECK.                                                    01850000
+018600     IF LPT-DIV (LP-SUB) = DT-X-DIV                               01860000
+018700         MOVE "YES" TO LP-FOUND-FLAG                              01870000
+018800     ELSE                                                         01880000
+018900         ADD 1 TO LP-SUB                                          01890000
+019000     END-IF                                                       01900000
+019100     .                                                            01910000
+019200                                                                  01920000
+019300 400-CALC-DIFFS.                                                  01930000
+019400     SUBTRACT WS-PRIOR-HR-USED FROM DT-X-HR-USED                  01940000
+019500       GIVING WS-DIFF-HR-USED                                     01950000
+019600     SUBTRACT WS-PRIOR-REG-PAY FROM DT-X-REG-PAY                  01960000
+019700       GIVING WS-DIFF-REG-PAY                                     01970000
+019800     SUBTRACT WS-PRIOR-OT-PAY FROM DT-X-OT-PAY                    01980000
+019900       GIVING WS-DIFF-OT-PAY                                      01990000
+020000     SUBTRACT WS-PRIOR-EMP-DEDS FROM DT-X-EMP-DEDS                02000000
+020100       GIVING WS-DIFF-EMP-DEDS                                    02010000
+020200     SUBTRACT WS-PRIOR-NET-PAY FROM DT-X-NET-PAY                  02020000
+020300       GIVING WS-DIFF-NET-PAY                                     02030000
+020400     .                                                            02040000
+020500                                                                  02050000
+020600 610-PRINT-DIV-BLOCK.                                             02060000
+020700     MOVE DT-X-DIV TO PR-DIV                                      02070000
+020800     MOVE 'HOURS' TO PR-CATEGORY                                  02080000
+020900     MOVE DT-X-HR-USED TO PR-CURR                                 02090000
+021000     MOVE WS-PRIOR-HR-USED TO PR-PRIOR                            02100000
+021100     MOVE WS-DIFF-HR-USED TO PR-DIFF                              02110000
+021200     PERFORM 700-PRINT-LINE                                       02120000
+021300     MOVE DT-X-DIV TO PR-DIV                                      02130000
+021400     MOVE 'REG PAY' TO PR-CATEGORY                                02140000
+021500     MOVE DT-X-REG-PAY TO PR-CURR                                 02150000
+021600     MOVE WS-PRIOR-REG-PAY TO PR-PRIOR                            02160000
+021700     MOVE WS-DIFF-REG-PAY TO PR-DIFF                              02170000
+021800     PERFORM 700-PRINT-LINE                                       02180000
+021900     MOVE DT-X-DIV TO PR-DIV                                      02190000
+022000     MOVE 'OT PAY' TO PR-CATEGORY                                 02200000
+022100     MOVE DT-X-OT-PAY TO PR-CURR                                  02210000
+022200     MOVE WS-PRIOR-OT-PAY TO PR-PRIOR                             02220000
+022300     MOVE WS-DIFF-OT-PAY TO PR-DIFF                               02230000
+022400     PERFORM 700-PRINT-LINE                                       02240000
+022500     MOVE DT-X-DIV TO PR-DIV                                      02250000
+022600     MOVE 'DEDS' TO PR-CATEGORY                                   02260000
+022700     MOVE DT-X-EMP-DEDS TO PR-CURR                                02270000
+022800     MOVE WS-PRIOR-EMP-DEDS TO PR-PRIOR                           02280000
+022900     MOVE WS-DIFF-EMP-DEDS TO PR-DIFF                             02290000
+023000     PERFORM 700-PRINT-LINE                                       02300000
+023100     MOVE DT-X-DIV TO PR-DIV                                      02310000
+023200     MOVE 'NET PAY' TO PR-CATEGORY                                02320000
+023300     MOVE DT-X-NET-PAY TO PR-CURR                                 02330000
+023400     MOVE WS-PRIOR-NET-PAY TO PR-PRIOR                            02340000
+023500     MOVE WS-DIFF-NET-PAY TO PR-DIFF                              02350000
+023600     PERFORM 700-PRINT-LINE                                       02360000
+023700     MOVE 2 TO WS-SPACING                                         02370000
+023800     .                                                            02380000
+023900                                                                  02390000
+024000 700-PRINT-LINE.                                                  02400000
+024100     PERFORM 750-WRITE                                            02410000
+024200     IF WS-LINE-COUNT > 50                                        02420000
+024300         PERFORM 800-PRINT-HEADINGS                               02430000
+024400     END-IF                                                       02440000
+024500     .                                                            02450000
+024600                                                                  02460000
+024700 750-WRITE.                                                       02470000
+024800     WRITE PRINT-REC FROM WS-PRINT-REC                            02480000
+024900       AFTER ADVANCING WS-SPACING LINES                           02490000
+025000     END-WRITE                                                    02500000
+025100     ADD WS-SPACING TO WS-LINE-COUNT                              02510000
+025200     MOVE 1 TO WS-SPACING                                         02520000
+025300     MOVE SPACES TO WS-PRINT-REC                                  02530000
+025400     .                                                            02540000
+025500                                                                  02550000
+025600 800-PRINT-HEADINGS.                                              02560000
+025700     ADD 1 TO WS-PAGE                                             02570000
+025800     MOVE WS-PAGE TO H-PAGE                                       02580000
+025900     WRITE PRINT-REC FROM HEADING-1                               02590000
+026000       AFTER ADVANCING PAGE                                       02600000
+026100     END-WRITE                                                    02610000
+026200     MOVE HEADING-2 TO WS-PRINT-REC                               02620000
+026300     MOVE 2 TO WS-SPACING                                         02630000
+026400     PERFORM 750-WRITE                                            02640000
+026500     MOVE 2 TO WS-SPACING                                         02650000
+026600     MOVE 0 TO WS-LINE-COUNT                                      02660000
+026700     .                                                            02670000
+026800                                                                  02680000
+026900 840-LOAD-PRIOR-DIVISIONS.                                        02690000
+027000     OPEN INPUT PRIOR-DIV-FILE                                    02700000
+027100     MOVE "NO" TO LP-EOF-FLAG                                     02710000
+027200     MOVE 0 TO LPT-COUNT                                          02720000
+027300     PERFORM UNTIL LP-EOF-FLAG = "YES"                            02730000
+027400         READ PRIOR-DIV-FILE                                      02740000
+027500           AT END                                                 02750000
+027600             MOVE "YES" TO LP-EOF-FLAG                            02760000
+027700           NOT AT END                                             02770000
+027750     IF LPT-COUNT < 50                                            02775000
+027800             ADD 1 TO LPT-COUNT                                   02780000
+027900             MOVE LP-X-DIV TO LPT-DIV (LPT-COUNT)                 02790000
+028000             MOVE LP-X-HR-USED TO LPT-HR-USED (LPT-COUNT)         02800000
+028100             MOVE LP-X-REG-PAY TO LPT-REG-PAY (LPT-COUNT)         02810000
+028200             MOVE LP-X-OT-PAY TO LPT-OT-PAY (LPT-COUNT)           02820000
+028300             MOVE LP-X-EMP-DEDS TO LPT-EMP-DEDS (LPT-COUNT)       02830000
+028400             MOVE LP-X-NET-PAY TO LPT-NET-PAY (LPT-COUNT)         02840000
+028450     END-IF                                                       02845000
+028500     END-PERFORM                                                  02850000
+028600     CLOSE PRIOR-DIV-FILE                                         02860000
+028700     .                                                            02870000
+028800                                                                  02880000
+028900 850-GET-DATE.                                                    02890000
+029000     ACCEPT WS-DATE FROM DATE                                     02900000
+029100     MOVE MM TO H-MM                                              02910000
+029200     MOVE DD TO H-DD                                              02920000
+029300     MOVE YY TO H-YY                                              02930000
+029400     ACCEPT WS-TIME FROM TIME                                     02940000
+029500     MOVE HH TO H-HH                                              02950000
+029600     MOVE MN TO H-MN                                              02960000
+029700     .                                                            02970000
